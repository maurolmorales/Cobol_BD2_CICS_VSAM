@@ -0,0 +1,20 @@
+      *    CRUCEEC
+      ******************************************************************
+      * COPY DE TABLA DE CRUCE ESTADO_CIVIL                            *
+      * UN REGISTRO POR CADA WK-CLI-ESTADO-CIVIL VALIDO DE TBVCLIEN    *
+      * (PGM_27S) CON SU DESCRIPCION EN PALABRA TAL COMO LA USA        *
+      * WS-SUC-EST-CIV DE CLICOB (PGM_07A). RESUELVE QUE LAS PANTALLAS *
+      * DE SUCURSAL (PALABRA) Y LOS ARCHIVOS DE BACK-OFFICE (CODIGO DE *
+      * 2 LETRAS) HABLEN DE LO MISMO.                                  *
+      * ORGANIZACION INDEXADA. KEY (1,2) = WK-CLI-ESTADO-CIVIL         *
+      ******************************************************************
+       01  WK-CRUCEEC.
+      *    *************************************************************
+      *                       CODIGO TBVCLIEN (CLAVE PRIMARIA)
+      *    VALIDOS: SO; VI; CA; DI; UC
+           10 WK-CEC-CODIGO-TBV           PIC X(2).
+      *    *************************************************************
+      *                       DESCRIPCION LADO CLICOB (WS-SUC-EST-CIV)
+      *    ALTERNATE KEY PARA RESOLVER EL CRUCE EN SENTIDO INVERSO
+           10 WK-CEC-DESCRIPCION-CLICOB   PIC X(10).
+      ******************************************************************
