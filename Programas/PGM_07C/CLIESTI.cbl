@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIESTI.
+      ******************************************************************
+      * PGM_07C - CLIESTI                                              *
+      * CARGA INICIAL (SEED) DE LA TABLA DE CRUCE CP-CRUCEEC CON LOS   *
+      * 5 CODIGOS VALIDOS DE WK-CLI-ESTADO-CIVIL (CP-TBVCLIEN, PGM_27S)*
+      * Y SU DESCRIPCION LADO CLICOB -- INCLUYE CASADO, DIVORCIADO Y   *
+      * UNION CONVIVENCIAL, QUE WS-REG-CLICOB NUNCA LLEGO A CONTEMPLAR.*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRUCEEC-FILE ASSIGN TO "CRUCEEC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WK-CEC-CODIGO-TBV
+               ALTERNATE RECORD KEY IS WK-CEC-DESCRIPCION-CLICOB
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FS-CRUCEEC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRUCEEC-FILE.
+           COPY CP-CRUCEEC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CRUCEEC                  PIC XX.
+       01  WS-CANT-SEMBRADOS              PIC 9(4) VALUE ZEROS.
+
+       01  WS-TABLA-SEMILLA.
+           05 FILLER PIC X(12) VALUE 'SOSOLTERO   '.
+           05 FILLER PIC X(12) VALUE 'VIVIUDO     '.
+           05 FILLER PIC X(12) VALUE 'CACASADO    '.
+           05 FILLER PIC X(12) VALUE 'DIDIVORCIADO'.
+           05 FILLER PIC X(12) VALUE 'UCUNIONCONV '.
+       01  FILLER REDEFINES WS-TABLA-SEMILLA.
+           05 WS-SEMILLA OCCURS 5 TIMES.
+              10 WS-SEM-CODIGO            PIC X(2).
+              10 WS-SEM-DESCRIPCION       PIC X(10).
+
+       01  WS-IX                          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           OPEN OUTPUT CRUCEEC-FILE
+           IF WS-FS-CRUCEEC NOT = '00'
+               DISPLAY 'CLIESTI - ERROR AL ABRIR CRUCEEC FS='
+                       WS-FS-CRUCEEC
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > 5
+               MOVE WS-SEM-CODIGO(WS-IX)      TO WK-CEC-CODIGO-TBV
+               MOVE WS-SEM-DESCRIPCION(WS-IX) TO
+                   WK-CEC-DESCRIPCION-CLICOB
+               WRITE WK-CRUCEEC
+                   INVALID KEY
+                       DISPLAY 'CLIESTI - ERROR AL GRABAR CODIGO '
+                               WK-CEC-CODIGO-TBV
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CANT-SEMBRADOS
+               END-WRITE
+           END-PERFORM
+           DISPLAY 'CLIESTI - CODIGOS DE ESTADO CIVIL CARGADOS: '
+                   WS-CANT-SEMBRADOS
+           CLOSE CRUCEEC-FILE
+           GOBACK.
