@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIESTD.
+      ******************************************************************
+      * PGM_07C - CLIESTD                                              *
+      * REPORTE DE CALIDAD DE DATOS: RECORRE TBVCLIEN (PGM_27S) Y,     *
+      * PARA CADA WK-CLI-ESTADO-CIVIL, CONSULTA EL CRUCE CP-CRUCEEC    *
+      * (VIA PGM_07C/CLIESTC). TODA FILA CUYO CODIGO NO TENGA          *
+      * CONTRAPARTIDA VALIDA EN EL LADO CLICOB SE VUELCA AL REPORTE    *
+      * CLIESTRP PARA CORREGIR LA DATA MAESTRA.                        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TBVCLIEN-FILE ASSIGN TO "TBVCLIEN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WK-CLI-CLAVE
+               FILE STATUS IS WS-FS-TBVCLIEN.
+
+           SELECT CLIESTRP-FILE ASSIGN TO "CLIESTRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIESTRP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TBVCLIEN-FILE.
+           COPY CP-TBVCLIEN.
+
+       FD  CLIESTRP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WK-CLIESTRP-LINEA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-TBVCLIEN                 PIC XX.
+       01  WS-FS-CLIESTRP                 PIC XX.
+       01  WS-EOF-TBVCLIEN                PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-TBVCLIEN     VALUE 'S'.
+
+       01  WS-CANT-LEIDAS                 PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-SIN-CRUCE              PIC 9(8) VALUE ZEROS.
+
+       01  WS-CEC-ACCION                  PIC X(3).
+       01  WS-CEC-DESCRIPCION             PIC X(10).
+       01  WS-CEC-ENCONTRADO              PIC X.
+           88  WS-CEC-CRUCE-VALIDO        VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           OPEN INPUT TBVCLIEN-FILE
+           IF WS-FS-TBVCLIEN NOT = '00'
+               DISPLAY 'CLIESTD - ERROR AL ABRIR TBVCLIEN FS='
+                       WS-FS-TBVCLIEN
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CLIESTRP-FILE
+           IF WS-FS-CLIESTRP NOT = '00'
+               DISPLAY 'CLIESTD - ERROR AL ABRIR CLIESTRP FS='
+                       WS-FS-CLIESTRP
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-NO-HAY-MAS-TBVCLIEN
+               READ TBVCLIEN-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-TBVCLIEN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CANT-LEIDAS
+                       PERFORM 1000-VALIDAR-ESTADO-CIVIL
+               END-READ
+           END-PERFORM
+           MOVE 'FIN' TO WS-CEC-ACCION
+           CALL 'CLIESTC' USING WS-CEC-ACCION
+                                 WK-CLI-ESTADO-CIVIL
+                                 WS-CEC-DESCRIPCION
+                                 WS-CEC-ENCONTRADO
+           DISPLAY 'CLIESTD - LEIDAS ' WS-CANT-LEIDAS
+                   ' SIN CRUCE VALIDO ' WS-CANT-SIN-CRUCE
+           CLOSE TBVCLIEN-FILE
+                 CLIESTRP-FILE
+           GOBACK.
+
+       1000-VALIDAR-ESTADO-CIVIL.
+           MOVE 'TBV' TO WS-CEC-ACCION
+           CALL 'CLIESTC' USING WS-CEC-ACCION
+                                 WK-CLI-ESTADO-CIVIL
+                                 WS-CEC-DESCRIPCION
+                                 WS-CEC-ENCONTRADO
+           IF NOT WS-CEC-CRUCE-VALIDO
+               ADD 1 TO WS-CANT-SIN-CRUCE
+               STRING 'DOC=' WK-CLI-TIPO-DOCUMENTO ' '
+                      WK-CLI-NRO-DOCUMENTO
+                      ' SEC=' WK-CLI-NRO-SEC
+                      ' ESTADO_CIVIL=' WK-CLI-ESTADO-CIVIL
+                      ' SIN CONTRAPARTIDA EN CLICOB'
+                      DELIMITED BY SIZE INTO WK-CLIESTRP-LINEA
+               WRITE WK-CLIESTRP-LINEA
+               IF WS-FS-CLIESTRP NOT = '00'
+                   DISPLAY 'CLIESTD - ERROR AL ESCRIBIR CLIESTRP FS='
+                           WS-FS-CLIESTRP
+               END-IF
+           END-IF.
