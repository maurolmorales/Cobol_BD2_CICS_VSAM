@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIESTC.
+      ******************************************************************
+      * PGM_07C - CLIESTC                                              *
+      * SUBPROGRAMA DE CONSULTA DEL CRUCE ESTADO_CIVIL (CP-CRUCEEC).   *
+      * DADO UN CODIGO DE 2 LETRAS DE TBVCLIEN DEVUELVE LA DESCRIPCION *
+      * LADO CLICOB (PALABRA); DADA UNA DESCRIPCION LADO CLICOB        *
+      * DEVUELVE EL CODIGO DE 2 LETRAS. MANTIENE EL ARCHIVO ABIERTO    *
+      * ENTRE LLAMADAS (MISMO PATRON QUE PGM_07B/CLIDOMC).             *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRUCEEC-FILE ASSIGN TO "CRUCEEC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-CEC-CODIGO-TBV
+               ALTERNATE RECORD KEY IS WK-CEC-DESCRIPCION-CLICOB
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FS-CRUCEEC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRUCEEC-FILE.
+           COPY CP-CRUCEEC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CRUCEEC                  PIC XX.
+       01  WS-ARCHIVO-ABIERTO             PIC X VALUE 'N'.
+           88  WS-CRUCEEC-ESTA-ABIERTO    VALUE 'S'.
+
+       LINKAGE SECTION.
+      *    *************************************************************
+      *    LK-CEC-ACCION: 'TBV' = CODIGO->DESCRIPCION
+      *                   'CLI' = DESCRIPCION->CODIGO
+      *                   'FIN' = CERRAR EL ARCHIVO
+       01  LK-CEC-ACCION                  PIC X(3).
+       01  LK-CEC-CODIGO-TBV              PIC X(2).
+       01  LK-CEC-DESCRIPCION-CLICOB      PIC X(10).
+       01  LK-CEC-ENCONTRADO              PIC X.
+           88  LK-CEC-CRUCE-VALIDO        VALUE 'S'.
+           88  LK-CEC-CRUCE-INVALIDO      VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-CEC-ACCION
+                                 LK-CEC-CODIGO-TBV
+                                 LK-CEC-DESCRIPCION-CLICOB
+                                 LK-CEC-ENCONTRADO.
+       0000-PRINCIPAL.
+           EVALUATE LK-CEC-ACCION
+               WHEN 'FIN'
+                   PERFORM 9000-CERRAR-SI-ABIERTO
+               WHEN 'CLI'
+                   PERFORM 2000-BUSCAR-POR-DESCRIPCION
+               WHEN OTHER
+                   PERFORM 1000-BUSCAR-POR-CODIGO
+           END-EVALUATE
+           GOBACK.
+
+       1000-BUSCAR-POR-CODIGO.
+           PERFORM 1000-ABRIR-SI-HACE-FALTA
+           SET LK-CEC-CRUCE-INVALIDO TO TRUE
+           MOVE SPACES TO LK-CEC-DESCRIPCION-CLICOB
+           MOVE LK-CEC-CODIGO-TBV TO WK-CEC-CODIGO-TBV
+           READ CRUCEEC-FILE
+               INVALID KEY
+                   SET LK-CEC-CRUCE-INVALIDO TO TRUE
+               NOT INVALID KEY
+                   SET LK-CEC-CRUCE-VALIDO TO TRUE
+                   MOVE WK-CEC-DESCRIPCION-CLICOB TO
+                       LK-CEC-DESCRIPCION-CLICOB
+           END-READ.
+
+       2000-BUSCAR-POR-DESCRIPCION.
+           PERFORM 1000-ABRIR-SI-HACE-FALTA
+           SET LK-CEC-CRUCE-INVALIDO TO TRUE
+           MOVE SPACES TO LK-CEC-CODIGO-TBV
+           MOVE LK-CEC-DESCRIPCION-CLICOB TO WK-CEC-DESCRIPCION-CLICOB
+           READ CRUCEEC-FILE KEY IS WK-CEC-DESCRIPCION-CLICOB
+               INVALID KEY
+                   SET LK-CEC-CRUCE-INVALIDO TO TRUE
+               NOT INVALID KEY
+                   SET LK-CEC-CRUCE-VALIDO TO TRUE
+                   MOVE WK-CEC-CODIGO-TBV TO LK-CEC-CODIGO-TBV
+           END-READ.
+
+       1000-ABRIR-SI-HACE-FALTA.
+           IF NOT WS-CRUCEEC-ESTA-ABIERTO
+               OPEN INPUT CRUCEEC-FILE
+               IF WS-FS-CRUCEEC NOT = '00'
+                   DISPLAY 'CLIESTC - ERROR AL ABRIR CRUCEEC FS='
+                           WS-FS-CRUCEEC
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               SET WS-CRUCEEC-ESTA-ABIERTO TO TRUE
+           END-IF.
+
+       9000-CERRAR-SI-ABIERTO.
+           IF WS-CRUCEEC-ESTA-ABIERTO
+               CLOSE CRUCEEC-FILE
+               SET WS-ARCHIVO-ABIERTO TO 'N'
+           END-IF.
