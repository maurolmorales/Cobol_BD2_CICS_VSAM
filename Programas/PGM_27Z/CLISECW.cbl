@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLISECW.
+      ******************************************************************
+      * PGM_27Z - CLISECW                                              *
+      * REPORTE DE ALERTA DE AGOTAMIENTO DE NRO_SECUENCIA. RECORRE      *
+      * PGM_27T/CP-CLISEQ (UN REGISTRO POR NRO_DOCUMENTO CON LA ULTIMA  *
+      * SECUENCIA ASIGNADA, WK-CLI-NRO-SEC ES PIC 9(2)) Y AVISA DE      *
+      * TODO DOCUMENTO QUE SE ACERQUE AL TOPE DE 99 (UMBRAL 90) PARA    *
+      * PODER CORRER PGM_27Z/CLISECA ANTES DE UNA COLISION DE CLAVE.    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLISEQ-FILE ASSIGN TO "CLISEQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WK-SEQ-NRO-DOCUMENTO
+               FILE STATUS IS WS-FS-CLISEQ.
+
+           SELECT CLISECRP-FILE ASSIGN TO "CLISECRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLISECRP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLISEQ-FILE.
+           COPY CP-CLISEQ.
+
+       FD  CLISECRP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WK-CLISECRP-LINEA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLISEQ                   PIC XX.
+       01  WS-FS-CLISECRP                 PIC XX.
+
+       01  WS-EOF-CLISEQ                  PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-CLISEQ       VALUE 'S'.
+
+      *    UMBRAL DE ALERTA -- WK-CLI-NRO-SEC (CP-TBVCLIEN) ES PIC 9(2),
+      *    TOPE DURO 99. A PARTIR DE ESTE VALOR SE AVISA.
+       01  WS-UMBRAL-ALERTA               PIC 9(2) VALUE 90.
+
+       01  WS-CANT-LEIDOS                 PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-ALERTAS                PIC 9(8) VALUE ZEROS.
+
+       01  WS-MARGEN                      PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           OPEN INPUT CLISEQ-FILE
+           IF WS-FS-CLISEQ NOT = '00'
+               DISPLAY 'CLISECW - ERROR AL ABRIR CLISEQ FS='
+                       WS-FS-CLISEQ
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CLISECRP-FILE
+           IF WS-FS-CLISECRP NOT = '00'
+               DISPLAY 'CLISECW - ERROR AL ABRIR CLISECRP FS='
+                       WS-FS-CLISECRP
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-NO-HAY-MAS-CLISEQ
+               READ CLISEQ-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-CLISEQ TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CANT-LEIDOS
+                       PERFORM 1000-EVALUAR-DOCUMENTO
+               END-READ
+           END-PERFORM
+           DISPLAY 'CLISECW - DOCUMENTOS LEIDOS ' WS-CANT-LEIDOS
+                   ' ALERTAS ' WS-CANT-ALERTAS
+           CLOSE CLISEQ-FILE
+                 CLISECRP-FILE
+           GOBACK.
+
+       1000-EVALUAR-DOCUMENTO.
+           IF WK-SEQ-ULTIMA-SEC >= WS-UMBRAL-ALERTA
+               ADD 1 TO WS-CANT-ALERTAS
+               COMPUTE WS-MARGEN = 99 - WK-SEQ-ULTIMA-SEC
+               STRING 'DOC=' WK-SEQ-TIPO-DOCUMENTO
+                      WK-SEQ-NRO-DOCUMENTO
+                      ' ULTIMA_SEC=' WK-SEQ-ULTIMA-SEC
+                      ' MARGEN_RESTANTE=' WS-MARGEN
+                      ' -- EJECUTAR CLISECA (PGM_27Z) PARA ARCHIVAR'
+                      DELIMITED BY SIZE INTO WK-CLISECRP-LINEA
+               WRITE WK-CLISECRP-LINEA
+               IF WS-FS-CLISECRP NOT = '00'
+                   DISPLAY 'CLISECW - ERROR AL ESCRIBIR CLISECRP FS='
+                           WS-FS-CLISECRP
+               END-IF
+           END-IF.
