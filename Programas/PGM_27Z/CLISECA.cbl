@@ -0,0 +1,445 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLISECA.
+      ******************************************************************
+      * PGM_27Z - CLISECA                                              *
+      * UTILITARIO DE ARCHIVO Y RESECUENCIACION PARA DOCUMENTOS QUE     *
+      * ESTAN POR AGOTAR SU NRO_SECUENCIA (VER PGM_27Z/CLISECW). PARA   *
+      * CADA NRO_DOCUMENTO CON WK-SEQ-ULTIMA-SEC >= WS-UMBRAL-ARCHIVO   *
+      * (CP-CLISEQ, PGM_27T):                                           *
+      *   1. TODA FILA DE TBVCLIEN (PGM_27S) DE ESE DOCUMENTO QUE NO    *
+      *      SEA LA VIGENTE SE COPIA A TBVARCH (MISMO LAYOUT QUE        *
+      *      TBVCLIEN) Y SE BORRA DE TBVCLIEN.                          *
+      *   2. LA FILA VIGENTE SE RE-GRABA CON NRO_SECUENCIA = 01, UNICA  *
+      *      FILA QUE QUEDA PARA ESE DOCUMENTO EN TBVCLIEN.             *
+      *   3. CP-CLISEQ SE ACTUALIZA CON WK-SEQ-ULTIMA-SEC = 01.         *
+      * LA HISTORIA ANTERIOR NO SE PIERDE: YA QUEDO REGISTRADA EN       *
+      * PGM_27U/CP-TBVHIST AL MOMENTO DE CADA NOVEDAD Y AHORA TAMBIEN   *
+      * EN TBVARCH COMO COPIA DE LA ULTIMA IMAGEN DE CADA FILA ARCHIVADA*
+      * TBVARCH SE CLAVA POR UN NUMERO DE ARCHIVO SUBROGADO (CORRIDA +  *
+      * SECUENCIA DENTRO DE LA CORRIDA), NO POR LA CLAVE ORIGINAL DE    *
+      * TBVCLIEN: COMO ESTA RUTINA REINICIA WK-SEQ-ULTIMA-SEC EN 1, UN  *
+      * DOCUMENTO PUEDE VOLVER A GENERAR LAS MISMAS NRO_SECUENCIA EN    *
+      * NOVEDADES FUTURAS, Y REUTILIZAR LA CLAVE ORIGINAL COMO CLAVE    *
+      * PRIMARIA DE TBVARCH CHOCARIA CONTRA LO YA ARCHIVADO EN UNA      *
+      * CORRIDA ANTERIOR. LA CLAVE ORIGINAL SE CONSERVA COMO ALTERNATE  *
+      * KEY (CON DUPLICADOS) PARA SEGUIR PUDIENDO BUSCAR POR ELLA.      *
+      * COMO TBVCLIEN QUEDA ORDENADO POR TIPO_NOVEDAD PRIMERO, LAS      *
+      * FILAS DE UN MISMO DOCUMENTO NO SON CONTIGUAS Y LA FILA VIGENTE  *
+      * PUEDE APARECER ANTES O DESPUES QUE SUS HERMANAS EN EL RECORRIDO*
+      * SECUENCIAL. POR ESO EL PASO 1 SE HACE EN DOS PASADAS: LA        *
+      * PRIMERA (SOLO LECTURA) CONFIRMA, PARA CADA CANDIDATO, QUE SU    *
+      * FILA VIGENTE REALMENTE EXISTE EN TBVCLIEN ANTES DE ARCHIVAR     *
+      * NADA; LA SEGUNDA PASADA (LA QUE ARCHIVA Y BORRA) SOLO TOCA LAS  *
+      * FILAS DE LOS DOCUMENTOS CONFIRMADOS EN LA PRIMERA. UN DOCUMENTO *
+      * CUYA FILA VIGENTE NO SE PUEDE CONFIRMAR (CLISEQ DESINCRONIZADO  *
+      * DE TBVCLIEN) QUEDA INTACTO, SIN ARCHIVAR NINGUNA FILA SUYA.     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLISEQ-FILE ASSIGN TO "CLISEQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-SEQ-NRO-DOCUMENTO
+               FILE STATUS IS WS-FS-CLISEQ.
+
+           SELECT TBVCLIEN-FILE ASSIGN TO "TBVCLIEN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-CLI-CLAVE OF WK-TBCLIE
+               FILE STATUS IS WS-FS-TBVCLIEN.
+
+           SELECT TBVARCH-FILE ASSIGN TO "TBVARCH"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-TBARCH-NRO-ARCHIVO
+               ALTERNATE RECORD KEY IS WK-CLI-CLAVE OF WK-TBARCH
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FS-TBVARCH.
+
+           SELECT CLISECRA-FILE ASSIGN TO "CLISECRA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLISECRA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLISEQ-FILE.
+           COPY CP-CLISEQ.
+
+       FD  TBVCLIEN-FILE.
+           COPY CP-TBVCLIEN.
+
+       FD  TBVARCH-FILE.
+       01  WK-TBARCH-REC.
+      *    NUMERO DE ARCHIVO SUBROGADO (CLAVE PRIMARIA) = CORRIDA
+      *    (AAAAMMDD) + SECUENCIA DENTRO DE LA CORRIDA (0001-9999)
+           05 WK-TBARCH-NRO-ARCHIVO           PIC 9(12).
+           COPY CP-TBVCLIEN REPLACING ==01== BY ==05==
+                                     ==WK-TBCLIE== BY ==WK-TBARCH==.
+
+       FD  CLISECRA-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WK-CLISECRA-LINEA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLISEQ                   PIC XX.
+       01  WS-FS-TBVCLIEN                 PIC XX.
+       01  WS-FS-TBVARCH                  PIC XX.
+       01  WS-FS-CLISECRA                 PIC XX.
+
+       01  WS-EOF-CLISEQ                  PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-CLISEQ       VALUE 'S'.
+       01  WS-EOF-TBVCLIEN                PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-TBVCLIEN     VALUE 'S'.
+
+      *    MISMO UMBRAL QUE LA ALERTA DE CLISECW -- A PARTIR DE ACA SE
+      *    ARCHIVA LA HISTORIA VIEJA DEL DOCUMENTO.
+       01  WS-UMBRAL-ARCHIVO              PIC 9(2) VALUE 90.
+
+       01  WS-CAND-MAX                    PIC 9(4) VALUE 50.
+       01  WS-TABLA-CANDIDATOS.
+           05 WS-CAND-ENTRADA OCCURS 50 TIMES.
+              10 WS-CAND-TIPO-DOC         PIC X(2).
+              10 WS-CAND-NRO-DOC          PIC 9(11).
+              10 WS-CAND-VIG-SEC          PIC 9(2).
+              10 WS-CAND-VIG-TIPO-NOV     PIC X(2).
+              10 WS-CAND-CANT-ARCHIVADAS  PIC 9(4).
+              10 WS-CAND-VIG-ENCONTRADA   PIC X.
+                 88 WS-CAND-VIG-OK        VALUE 'S' FALSE 'N'.
+              10 WS-CAND-VIG-IMAGEN       PIC X(244).
+       01  WS-CAND-CANT-USADAS            PIC 9(4) VALUE ZEROS.
+       01  WS-CAND-IX                     PIC 9(4).
+       01  WS-CANT-CAND-DESBORDADOS       PIC 9(4) VALUE ZEROS.
+
+       01  WS-TBARCH-ESCRITO              PIC X.
+           88  WS-TBARCH-GRABADO-OK       VALUE 'S' FALSE 'N'.
+       01  WS-TBARCH-GENERACION-HOY       PIC 9(8).
+       01  WS-TBARCH-SEQ-CORRIDA          PIC 9(4) VALUE ZEROS.
+       01  WS-TBVCLIEN-BORRADO            PIC X.
+           88  WS-TBVCLIEN-BORRADO-OK     VALUE 'S' FALSE 'N'.
+       01  WS-VIGENTE-ESCRITO             PIC X.
+           88  WS-VIGENTE-ESCRITO-OK      VALUE 'S' FALSE 'N'.
+
+       01  WS-CANT-LEIDOS-CLISEQ          PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-LEIDOS-TBVCLIEN        PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-ARCHIVADAS-TOTAL       PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-SIN-ARCHIVAR           PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-RESECUENCIADOS         PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-SIN-RESECUENCIAR       PIC 9(8) VALUE ZEROS.
+
+       01  WS-LINEA-DETALLE.
+           05 FILLER                      PIC X(4)  VALUE SPACES.
+           05 WS-LIN-DOCUMENTO            PIC 9(11).
+           05 FILLER                      PIC X(1)  VALUE SPACES.
+           05 WS-LIN-SEC-ANTERIOR         PIC Z9.
+           05 FILLER                      PIC X(12) VALUE
+              ' ARCHIVADAS='.
+           05 WS-LIN-ARCHIVADAS           PIC ZZZ9.
+           05 FILLER                      PIC X(16) VALUE
+              ' NUEVA_SEC_VIG='.
+           05 WS-LIN-SEC-NUEVA            PIC Z9.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-IDENTIFICAR-CANDIDATOS
+           IF WS-CAND-CANT-USADAS > ZEROS
+               PERFORM 2200-CONFIRMAR-VIGENTES
+               PERFORM 3000-RECORRER-TBVCLIEN
+               PERFORM 4000-RESECUENCIAR-VIGENTES
+           END-IF
+           PERFORM 5000-EMITIR-REPORTE
+           PERFORM 9000-FINALIZAR
+           DISPLAY 'CLISECA - DOCUMENTOS CLISEQ LEIDOS '
+                   WS-CANT-LEIDOS-CLISEQ
+                   ' FILAS TBVCLIEN LEIDAS ' WS-CANT-LEIDOS-TBVCLIEN
+           DISPLAY 'CLISECA - DOCUMENTOS A ARCHIVAR '
+                   WS-CAND-CANT-USADAS
+                   ' FILAS ARCHIVADAS ' WS-CANT-ARCHIVADAS-TOTAL
+                   ' RESECUENCIADOS ' WS-CANT-RESECUENCIADOS
+           IF WS-CANT-SIN-ARCHIVAR > ZEROS OR
+              WS-CANT-SIN-RESECUENCIAR > ZEROS
+               DISPLAY 'CLISECA - AVISO: ' WS-CANT-SIN-ARCHIVAR
+                       ' FILAS SIN ARCHIVAR, ' WS-CANT-SIN-RESECUENCIAR
+                       ' DOCUMENTOS SIN RESECUENCIAR POR ERRORES DE '
+                       'E/S -- REVISAR EL LOG Y REEJECUTAR CLISECA'
+           END-IF
+           IF WS-CANT-CAND-DESBORDADOS > ZEROS
+               DISPLAY 'CLISECA - AVISO: ' WS-CANT-CAND-DESBORDADOS
+                       ' DOCUMENTOS SUPERARON LA TABLA DE CANDIDATOS ('
+                       WS-CAND-MAX ') Y QUEDARON SIN PROCESAR EN ESTA '
+                       'CORRIDA -- REEJECUTAR CLISECA'
+           END-IF
+           GOBACK.
+
+       1000-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TBARCH-GENERACION-HOY
+           OPEN OUTPUT CLISECRA-FILE
+           IF WS-FS-CLISECRA NOT = '00'
+               DISPLAY 'CLISECA - ERROR AL ABRIR CLISECRA FS='
+                       WS-FS-CLISECRA
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2000-IDENTIFICAR-CANDIDATOS.
+           OPEN INPUT CLISEQ-FILE
+           IF WS-FS-CLISEQ NOT = '00'
+               DISPLAY 'CLISECA - ERROR AL ABRIR CLISEQ FS='
+                       WS-FS-CLISEQ
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-NO-HAY-MAS-CLISEQ
+               READ CLISEQ-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-CLISEQ TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CANT-LEIDOS-CLISEQ
+                       PERFORM 2100-AGREGAR-CANDIDATO-SI-HACE-FALTA
+               END-READ
+           END-PERFORM
+           CLOSE CLISEQ-FILE.
+
+       2100-AGREGAR-CANDIDATO-SI-HACE-FALTA.
+           IF WK-SEQ-ULTIMA-SEC >= WS-UMBRAL-ARCHIVO
+               IF WS-CAND-CANT-USADAS < WS-CAND-MAX
+                   ADD 1 TO WS-CAND-CANT-USADAS
+                   MOVE WK-SEQ-TIPO-DOCUMENTO TO
+                       WS-CAND-TIPO-DOC(WS-CAND-CANT-USADAS)
+                   MOVE WK-SEQ-NRO-DOCUMENTO TO
+                       WS-CAND-NRO-DOC(WS-CAND-CANT-USADAS)
+                   MOVE WK-SEQ-ULTIMA-SEC TO
+                       WS-CAND-VIG-SEC(WS-CAND-CANT-USADAS)
+                   MOVE WK-SEQ-ULTIMO-TIPO-NOV TO
+                       WS-CAND-VIG-TIPO-NOV(WS-CAND-CANT-USADAS)
+                   MOVE ZEROS TO
+                       WS-CAND-CANT-ARCHIVADAS(WS-CAND-CANT-USADAS)
+                   SET WS-CAND-VIG-OK(WS-CAND-CANT-USADAS) TO FALSE
+               ELSE
+                   ADD 1 TO WS-CANT-CAND-DESBORDADOS
+               END-IF
+           END-IF.
+
+       2200-CONFIRMAR-VIGENTES.
+           MOVE 'N' TO WS-EOF-TBVCLIEN
+           OPEN INPUT TBVCLIEN-FILE
+           IF WS-FS-TBVCLIEN NOT = '00'
+               DISPLAY 'CLISECA - ERROR AL ABRIR TBVCLIEN FS='
+                       WS-FS-TBVCLIEN
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-NO-HAY-MAS-TBVCLIEN
+               READ TBVCLIEN-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-TBVCLIEN TO TRUE
+                   NOT AT END
+                       PERFORM 2210-CONFIRMAR-FILA-VIGENTE
+               END-READ
+           END-PERFORM
+           CLOSE TBVCLIEN-FILE
+           MOVE 'N' TO WS-EOF-TBVCLIEN.
+
+       2210-CONFIRMAR-FILA-VIGENTE.
+           PERFORM 3200-BUSCAR-CANDIDATO
+           IF WS-CAND-IX > ZEROS
+               IF WK-CLI-NRO-SEC OF WK-CLI-CLAVE OF WK-TBCLIE
+                    = WS-CAND-VIG-SEC(WS-CAND-IX)
+                  AND WK-CLI-TIPO-NOVEDAD OF WK-CLI-CLAVE OF WK-TBCLIE
+                    = WS-CAND-VIG-TIPO-NOV(WS-CAND-IX)
+                   MOVE WK-TBCLIE TO WS-CAND-VIG-IMAGEN(WS-CAND-IX)
+                   SET WS-CAND-VIG-OK(WS-CAND-IX) TO TRUE
+               END-IF
+           END-IF.
+
+       3000-RECORRER-TBVCLIEN.
+           OPEN I-O TBVCLIEN-FILE
+           IF WS-FS-TBVCLIEN NOT = '00'
+               DISPLAY 'CLISECA - ERROR AL ABRIR TBVCLIEN FS='
+                       WS-FS-TBVCLIEN
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN I-O TBVARCH-FILE
+           IF WS-FS-TBVARCH NOT = '00'
+               DISPLAY 'CLISECA - ERROR AL ABRIR TBVARCH FS='
+                       WS-FS-TBVARCH
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-NO-HAY-MAS-TBVCLIEN
+               READ TBVCLIEN-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-TBVCLIEN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CANT-LEIDOS-TBVCLIEN
+                       PERFORM 3100-PROCESAR-FILA-TBVCLIEN
+               END-READ
+           END-PERFORM.
+
+       3100-PROCESAR-FILA-TBVCLIEN.
+           PERFORM 3200-BUSCAR-CANDIDATO
+           IF WS-CAND-IX > ZEROS AND WS-CAND-VIG-OK(WS-CAND-IX)
+               IF WK-CLI-NRO-SEC OF WK-CLI-CLAVE OF WK-TBCLIE
+                    = WS-CAND-VIG-SEC(WS-CAND-IX)
+                  AND WK-CLI-TIPO-NOVEDAD OF WK-CLI-CLAVE OF WK-TBCLIE
+                    = WS-CAND-VIG-TIPO-NOV(WS-CAND-IX)
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-TBARCH-SEQ-CORRIDA
+                   COMPUTE WK-TBARCH-NRO-ARCHIVO =
+                       WS-TBARCH-GENERACION-HOY * 10000
+                       + WS-TBARCH-SEQ-CORRIDA
+                   MOVE WK-TBCLIE TO WK-TBARCH
+                   SET WS-TBARCH-GRABADO-OK TO FALSE
+                   WRITE WK-TBARCH-REC
+                       INVALID KEY
+                           DISPLAY 'CLISECA - ERROR AL ARCHIVAR DOC '
+                               WK-CLI-NRO-DOCUMENTO OF WK-CLI-CLAVE
+                               OF WK-TBCLIE
+                       NOT INVALID KEY
+                           SET WS-TBARCH-GRABADO-OK TO TRUE
+                   END-WRITE
+                   IF WS-TBARCH-GRABADO-OK
+                       DELETE TBVCLIEN-FILE
+                           INVALID KEY
+                               DISPLAY
+                                   'CLISECA - ERROR AL BORRAR DOC '
+                                   WK-CLI-NRO-DOCUMENTO OF
+                                   WK-CLI-CLAVE OF WK-TBCLIE
+                       END-DELETE
+                       ADD 1 TO WS-CANT-ARCHIVADAS-TOTAL
+                       ADD 1 TO WS-CAND-CANT-ARCHIVADAS(WS-CAND-IX)
+                   ELSE
+                       ADD 1 TO WS-CANT-SIN-ARCHIVAR
+                       DISPLAY 'CLISECA - FILA NO ARCHIVADA, SE '
+                               'CONSERVA EN TBVCLIEN. DOC '
+                               WK-CLI-NRO-DOCUMENTO OF WK-CLI-CLAVE
+                               OF WK-TBCLIE
+                   END-IF
+               END-IF
+           END-IF.
+
+       3200-BUSCAR-CANDIDATO.
+           PERFORM VARYING WS-CAND-IX FROM 1 BY 1
+                   UNTIL WS-CAND-IX > WS-CAND-CANT-USADAS
+                      OR (WK-CLI-TIPO-DOCUMENTO OF WK-CLI-CLAVE
+                            OF WK-TBCLIE = WS-CAND-TIPO-DOC(WS-CAND-IX)
+                          AND WK-CLI-NRO-DOCUMENTO OF WK-CLI-CLAVE
+                            OF WK-TBCLIE = WS-CAND-NRO-DOC(WS-CAND-IX))
+               CONTINUE
+           END-PERFORM
+           IF WS-CAND-IX > WS-CAND-CANT-USADAS
+               MOVE ZEROS TO WS-CAND-IX
+           END-IF.
+
+       4000-RESECUENCIAR-VIGENTES.
+           PERFORM VARYING WS-CAND-IX FROM 1 BY 1
+                   UNTIL WS-CAND-IX > WS-CAND-CANT-USADAS
+               PERFORM 4100-RESECUENCIAR-UN-DOCUMENTO
+           END-PERFORM
+           CLOSE TBVCLIEN-FILE
+                 TBVARCH-FILE.
+
+       4100-RESECUENCIAR-UN-DOCUMENTO.
+           IF WS-CAND-VIG-OK(WS-CAND-IX)
+               IF WS-CAND-VIG-SEC(WS-CAND-IX) NOT = 1
+                   MOVE WS-CAND-VIG-IMAGEN(WS-CAND-IX) TO WK-TBCLIE
+                   SET WS-TBVCLIEN-BORRADO-OK TO FALSE
+                   DELETE TBVCLIEN-FILE
+                       INVALID KEY
+                           DISPLAY
+                               'CLISECA - ERROR AL BORRAR VIGENTE DOC '
+                               WS-CAND-NRO-DOC(WS-CAND-IX)
+                       NOT INVALID KEY
+                           SET WS-TBVCLIEN-BORRADO-OK TO TRUE
+                   END-DELETE
+                   IF WS-TBVCLIEN-BORRADO-OK
+                       SET WS-VIGENTE-ESCRITO-OK TO FALSE
+                       MOVE 1 TO
+                           WK-CLI-NRO-SEC OF WK-CLI-CLAVE OF WK-TBCLIE
+                       WRITE WK-TBCLIE
+                           INVALID KEY
+                               DISPLAY
+                                'CLISECA - ERROR AL REGRABAR VIGENTE '
+                                WS-CAND-NRO-DOC(WS-CAND-IX)
+                                ' -- DOCUMENTO SIN FILAS EN TBVCLIEN, '
+                                'REQUIERE REPARACION MANUAL'
+                           NOT INVALID KEY
+                               SET WS-VIGENTE-ESCRITO-OK TO TRUE
+                       END-WRITE
+                       IF WS-VIGENTE-ESCRITO-OK
+                           PERFORM 4200-ACTUALIZAR-CLISEQ
+                           ADD 1 TO WS-CANT-RESECUENCIADOS
+                       ELSE
+                           ADD 1 TO WS-CANT-SIN-RESECUENCIAR
+                       END-IF
+                   ELSE
+                       DISPLAY 'CLISECA - DOC '
+                               WS-CAND-NRO-DOC(WS-CAND-IX)
+                               ' NO SE RESECUENCIO, FILA VIGENTE '
+                               'ORIGINAL SE CONSERVA SIN CAMBIOS'
+                       ADD 1 TO WS-CANT-SIN-RESECUENCIAR
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'CLISECA - NO SE HALLO FILA VIGENTE PARA DOC '
+                       WS-CAND-NRO-DOC(WS-CAND-IX)
+                       ' -- NO SE RESECUENCIO'
+           END-IF.
+
+       4200-ACTUALIZAR-CLISEQ.
+           OPEN I-O CLISEQ-FILE
+           IF WS-FS-CLISEQ NOT = '00'
+               DISPLAY 'CLISECA - ERROR AL ABRIR CLISEQ FS='
+                       WS-FS-CLISEQ
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-CAND-NRO-DOC(WS-CAND-IX) TO WK-SEQ-NRO-DOCUMENTO
+           READ CLISEQ-FILE
+               INVALID KEY
+                   DISPLAY 'CLISECA - ERROR AL LEER CLISEQ DOC '
+                           WS-CAND-NRO-DOC(WS-CAND-IX)
+               NOT INVALID KEY
+                   MOVE 1 TO WK-SEQ-ULTIMA-SEC
+                   REWRITE WK-CLISEQ
+                       INVALID KEY
+                           DISPLAY
+                               'CLISECA - ERROR AL REGRABAR CLISEQ DOC '
+                               WS-CAND-NRO-DOC(WS-CAND-IX)
+                   END-REWRITE
+           END-READ
+           CLOSE CLISEQ-FILE.
+
+       5000-EMITIR-REPORTE.
+           MOVE
+             'REPORTE DE ARCHIVO/RESECUENCIACION DE NRO_SECUENCIA'
+               TO WK-CLISECRA-LINEA
+           WRITE WK-CLISECRA-LINEA
+           IF WS-FS-CLISECRA NOT = '00'
+               DISPLAY 'CLISECA - ERROR AL ESCRIBIR CLISECRA FS='
+                       WS-FS-CLISECRA
+           END-IF
+           PERFORM VARYING WS-CAND-IX FROM 1 BY 1
+                   UNTIL WS-CAND-IX > WS-CAND-CANT-USADAS
+               MOVE SPACES TO WS-LINEA-DETALLE
+               MOVE WS-CAND-NRO-DOC(WS-CAND-IX) TO WS-LIN-DOCUMENTO
+               MOVE WS-CAND-VIG-SEC(WS-CAND-IX) TO WS-LIN-SEC-ANTERIOR
+               MOVE WS-CAND-CANT-ARCHIVADAS(WS-CAND-IX) TO
+                   WS-LIN-ARCHIVADAS
+               IF WS-CAND-VIG-OK(WS-CAND-IX)
+                   MOVE 1 TO WS-LIN-SEC-NUEVA
+               ELSE
+                   MOVE WS-CAND-VIG-SEC(WS-CAND-IX) TO WS-LIN-SEC-NUEVA
+               END-IF
+               WRITE WK-CLISECRA-LINEA FROM WS-LINEA-DETALLE
+               IF WS-FS-CLISECRA NOT = '00'
+                   DISPLAY 'CLISECA - ERROR AL ESCRIBIR CLISECRA FS='
+                           WS-FS-CLISECRA
+               END-IF
+           END-PERFORM.
+
+       9000-FINALIZAR.
+           CLOSE CLISECRA-FILE.
