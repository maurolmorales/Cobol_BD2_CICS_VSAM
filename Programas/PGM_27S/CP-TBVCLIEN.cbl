@@ -6,31 +6,47 @@
       *  TIPO_NOVEDAD; TIPO_DOCUMENTO; NRO_DOCUMENTO; NRO_SECUENCIA    *
       * INTEGRIDAD REFERENCIAL CON CUENTAS A TRAVÉS NRO CLIENTE        *
       ******************************************************************
-       01  WK-TBCLIE. 
-      *    *************************************************************
-      *                       TIPO_NOVEDAD 
-      *    VALIDO = AL 
-           10 WK-CLI-TIPO-NOVEDAD 
-              PIC X(2). 
-      *    *************************************************************
-                                                                        
-      *    *************************************************************
-      *                       TIPO_DOCUMENTO 
-      *    VALIDOS = DU, PA, LE, LC 
-           10 WK-CLI-TIPO-DOCUMENTO 
-              PIC X(2). 
-      *    *************************************************************
-      *                       NRO_DOCUMENTO 
-      *    DOS PRIMEROS DÍGITOS =NRO ALUMNO 
-      *    SIGUIENTES 9    DIGITOS = NRO ASCENDENTE A PARTIR DE 1 POR 
-      *    CADA REGISTRO DADO DE ALTA 
-           10 WK-CLI-NRO-DOCUMENTO 
-              PIC  9(11). 
-      *    *************************************************************
-      *                       NRO_SECUENCIA_NOVCLI 
-      *    *************************************************************
-      *    CONTAR SECUENCIA A PARTIR DE "1" 
-           10 WK-CLI-NRO-SEC       PIC  9(2). 
+       01  WK-TBCLIE.
+      *    *************************************************************
+      *                       CLAVE PRIMARIA -- KEY (1,17)
+      *    TIPO_NOVEDAD; TIPO_DOCUMENTO; NRO_DOCUMENTO; NRO_SECUENCIA
+      *    AGRUPADOS PARA PODER USARSE COMO RECORD KEY DE UN SOLO
+      *    CAMPO EN LOS SELECT DE LOS PROGRAMAS QUE ABREN EL VSAM.
+           10 WK-CLI-CLAVE.
+      *    *************************************************************
+      *                       TIPO_NOVEDAD
+      *    VALIDOS = AL (ALTA); BA (BAJA); MO (MODIFICACION)
+      *    AL - ALTA DE CLIENTE NUEVO. ASIGNA NRO_CLIENTE Y ABRE LA
+      *         PRIMER SECUENCIA (01) PARA EL NRO_DOCUMENTO.
+      *    BA - BAJA DE CLIENTE EXISTENTE. REQUIERE QUE EL NRO_CLIENTE
+      *         YA EXISTA (ALTA PREVIA) Y ESTAMPA WK-CLI-FECHA-DE-BAJA.
+      *    MO - MODIFICACION DE DATOS DE UN CLIENTE EXISTENTE. SOLO
+      *         PUEDE ALTERAR CAMPOS NO CLAVE (DOMICILIO, CIUDAD,
+      *         CORREO_ELECTRONICO, ESTADO_CIVIL, ETC). NO MODIFICA
+      *         TIPO_DOCUMENTO, NRO_DOCUMENTO NI NRO_CLIENTE.
+      *    VALIDACION DEL CICLO DE VIDA A CARGO DE PGM_27T (CLINOVAL).
+              15 WK-CLI-TIPO-NOVEDAD
+                 PIC X(2).
+      *    *************************************************************
+      *                       TIPO_DOCUMENTO
+      *    VALIDOS = DU, PA, LE, LC
+              15 WK-CLI-TIPO-DOCUMENTO
+                 PIC X(2).
+      *    *************************************************************
+      *                       NRO_DOCUMENTO
+      *    DOS PRIMEROS DÍGITOS =NRO ALUMNO
+      *    SIGUIENTES 9    DIGITOS = NRO ASCENDENTE A PARTIR DE 1 POR
+      *    CADA REGISTRO DADO DE ALTA
+              15 WK-CLI-NRO-DOCUMENTO
+                 PIC  9(11).
+      *    *************************************************************
+      *                       NRO_SECUENCIA_NOVCLI
+      *    *************************************************************
+      *    CONTAR SECUENCIA A PARTIR DE "1" POR NRO_DOCUMENTO,
+      *    COMPARTIDA ENTRE TODAS LAS NOVEDADES (AL/BA/MO) DE ESE
+      *    DOCUMENTO -- VER PGM_27T (CP-CLISEQ / CLINOVAL) PARA EL
+      *    CONTADOR VIGENTE
+              15 WK-CLI-NRO-SEC    PIC  9(2).
       *    *************************************************************
       *                       NRO_CLIENTE 
       *    DOS PRIMEROS DÍGITOS =NRO ALUMNO 
@@ -86,4 +102,4 @@
               PIC X(10). 
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 15      *
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
