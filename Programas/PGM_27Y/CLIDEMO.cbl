@@ -0,0 +1,377 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIDEMO.
+      ******************************************************************
+      * PGM_27Y - CLIDEMO                                              *
+      * REPORTE DEMOGRAFICO DE CARTERA: RECORRE PGM_27T/CP-CLISEQ PARA  *
+      * IDENTIFICAR LOS CLIENTES VIGENTES (ULTIMO_TIPO_NOVEDAD <> BA),  *
+      * LEE SU FILA VIGENTE EN TBVCLIEN (PGM_27S) Y ACUMULA CANTIDADES  *
+      * POR SEXO, ESTADO CIVIL Y NACIONALIDAD, CON SUBTOTALES POR       *
+      * CATEGORIA Y TOTAL GENERAL. LAS DESCRIPCIONES DE SEXO Y ESTADO   *
+      * CIVIL SE OBTIENEN DE LAS TABLAS DE DOMINIO YA EXISTENTES        *
+      * (PGM_07B/CLIDOMC Y PGM_07C/CLIESTC) EN LUGAR DE DUPLICARLAS.    *
+      * LOS CLIENTES DADOS DE BAJA NO FORMAN PARTE DE LA CARTERA VIGENTE*
+      * Y QUEDAN FUERA DEL CONTEO.                                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLISEQ-FILE ASSIGN TO "CLISEQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WK-SEQ-NRO-DOCUMENTO
+               FILE STATUS IS WS-FS-CLISEQ.
+
+           SELECT TBVCLIEN-FILE ASSIGN TO "TBVCLIEN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-CLI-CLAVE
+               FILE STATUS IS WS-FS-TBVCLIEN.
+
+           SELECT CLIDEMRP-FILE ASSIGN TO "CLIDEMRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIDEMRP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLISEQ-FILE.
+           COPY CP-CLISEQ.
+
+       FD  TBVCLIEN-FILE.
+           COPY CP-TBVCLIEN.
+
+       FD  CLIDEMRP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WK-CLIDEMRP-LINEA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLISEQ                   PIC XX.
+       01  WS-FS-TBVCLIEN                 PIC XX.
+       01  WS-FS-CLIDEMRP                 PIC XX.
+
+       01  WS-EOF-CLISEQ                  PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-CLISEQ       VALUE 'S'.
+
+       01  WS-CANT-DOCUMENTOS             PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-VIGENTES               PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-SIN-TBVCLIEN           PIC 9(8) VALUE ZEROS.
+
+      *    *************************************************************
+      *                       CONTADORES POR SEXO
+      *    DOMINIO SEXO DE CP-CLIDOM (PGM_07B): F/M/O; OTRO = CATCH-ALL
+       01  WS-TABLA-SEXO.
+           05 WS-SEXO-ENTRADA OCCURS 4 TIMES.
+              10 WS-SEXO-COD              PIC X(2).
+              10 WS-SEXO-CANT             PIC 9(8).
+       01  WS-SEXO-IX                     PIC 9(2).
+
+      *    *************************************************************
+      *                       CONTADORES POR ESTADO CIVIL
+      *    CODIGOS DE CP-CRUCEEC (PGM_07C): SO/VI/CA/DI/UC; OTRO
+       01  WS-TABLA-ESTCIV.
+           05 WS-ESTCIV-ENTRADA OCCURS 6 TIMES.
+              10 WS-ESTCIV-COD            PIC X(2).
+              10 WS-ESTCIV-CANT           PIC 9(8).
+       01  WS-ESTCIV-IX                   PIC 9(2).
+
+      *    *************************************************************
+      *                       CONTADORES POR NACIONALIDAD
+      *    TEXTO LIBRE -- TABLA ARMADA EN TIEMPO DE EJECUCION, LA
+      *    PRIMERA VEZ QUE APARECE CADA VALOR SE LE ABRE UNA ENTRADA
+       01  WS-NACION-MAX                  PIC 9(3) VALUE 100.
+       01  WS-TABLA-NACION.
+           05 WS-NACION-ENTRADA OCCURS 100 TIMES.
+              10 WS-NACION-DESC           PIC X(30).
+              10 WS-NACION-CANT           PIC 9(8).
+       01  WS-NACION-CANT-USADAS          PIC 9(3) VALUE ZEROS.
+       01  WS-NACION-IX                   PIC 9(3).
+       01  WS-NACION-ENCONTRADA           PIC X VALUE 'N'.
+           88  WS-NACION-FUE-ENCONTRADA   VALUE 'S'
+                                           FALSE 'N'.
+       01  WS-CANT-NACION-DESBORDADAS     PIC 9(8) VALUE ZEROS.
+
+       01  WS-CEC-ACCION                  PIC X(3).
+       01  WS-CEC-CODIGO-TBV              PIC X(2).
+       01  WS-CEC-DESCRIPCION             PIC X(10).
+       01  WS-CEC-ENCONTRADO              PIC X.
+           88  WS-CEC-CRUCE-VALIDO        VALUE 'S'.
+
+       01  WS-DOM-ACCION                  PIC X(3).
+       01  WS-DOM-DOMINIO                 PIC X(6) VALUE 'SEXO'.
+       01  WS-DOM-CODIGO                  PIC X(10).
+       01  WS-DOM-DESCRIPCION             PIC X(30).
+       01  WS-DOM-ENCONTRADO              PIC X.
+           88  WS-DOM-CODIGO-VALIDO       VALUE 'S'.
+
+       01  WS-LINEA-DETALLE.
+           05 FILLER                      PIC X(20) VALUE SPACES.
+           05 WS-LIN-CODIGO               PIC X(10).
+           05 WS-LIN-DESCRIPCION          PIC X(30).
+           05 WS-LIN-CANTIDAD             PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM UNTIL WS-NO-HAY-MAS-CLISEQ
+               READ CLISEQ-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-CLISEQ TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CANT-DOCUMENTOS
+                       PERFORM 2000-PROCESAR-DOCUMENTO
+               END-READ
+           END-PERFORM
+           PERFORM 3000-EMITIR-REPORTE
+           PERFORM 9000-FINALIZAR
+           DISPLAY 'CLIDEMO - DOCUMENTOS LEIDOS ' WS-CANT-DOCUMENTOS
+                   ' VIGENTES ' WS-CANT-VIGENTES
+                   ' SIN TBVCLIEN ' WS-CANT-SIN-TBVCLIEN
+           GOBACK.
+
+       1000-INICIALIZAR.
+           OPEN INPUT CLISEQ-FILE
+           IF WS-FS-CLISEQ NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ABRIR CLISEQ FS='
+                       WS-FS-CLISEQ
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT TBVCLIEN-FILE
+           IF WS-FS-TBVCLIEN NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ABRIR TBVCLIEN FS='
+                       WS-FS-TBVCLIEN
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CLIDEMRP-FILE
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ABRIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE 'F ' TO WS-SEXO-COD(1)
+           MOVE 'M ' TO WS-SEXO-COD(2)
+           MOVE 'O ' TO WS-SEXO-COD(3)
+           MOVE 'OT' TO WS-SEXO-COD(4)
+           MOVE 'SO' TO WS-ESTCIV-COD(1)
+           MOVE 'VI' TO WS-ESTCIV-COD(2)
+           MOVE 'CA' TO WS-ESTCIV-COD(3)
+           MOVE 'DI' TO WS-ESTCIV-COD(4)
+           MOVE 'UC' TO WS-ESTCIV-COD(5)
+           MOVE 'OT' TO WS-ESTCIV-COD(6)
+           MOVE ZEROS TO WS-SEXO-CANT(1) WS-SEXO-CANT(2)
+               WS-SEXO-CANT(3) WS-SEXO-CANT(4)
+           MOVE ZEROS TO WS-ESTCIV-CANT(1) WS-ESTCIV-CANT(2)
+               WS-ESTCIV-CANT(3) WS-ESTCIV-CANT(4)
+               WS-ESTCIV-CANT(5) WS-ESTCIV-CANT(6).
+
+       2000-PROCESAR-DOCUMENTO.
+           IF WK-SEQ-ULTIMO-TIPO-NOV NOT = 'BA'
+               MOVE WK-SEQ-ULTIMO-TIPO-NOV TO
+                   WK-CLI-TIPO-NOVEDAD OF WK-CLI-CLAVE
+               MOVE WK-SEQ-TIPO-DOCUMENTO TO
+                   WK-CLI-TIPO-DOCUMENTO OF WK-CLI-CLAVE
+               MOVE WK-SEQ-NRO-DOCUMENTO TO
+                   WK-CLI-NRO-DOCUMENTO OF WK-CLI-CLAVE
+               MOVE WK-SEQ-ULTIMA-SEC TO
+                   WK-CLI-NRO-SEC OF WK-CLI-CLAVE
+               READ TBVCLIEN-FILE
+                   INVALID KEY
+                       ADD 1 TO WS-CANT-SIN-TBVCLIEN
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CANT-VIGENTES
+                       PERFORM 2100-ACUMULAR-SEXO
+                       PERFORM 2200-ACUMULAR-ESTADO-CIVIL
+                       PERFORM 2300-ACUMULAR-NACIONALIDAD
+               END-READ
+           END-IF.
+
+       2100-ACUMULAR-SEXO.
+           PERFORM VARYING WS-SEXO-IX FROM 1 BY 1
+                   UNTIL WS-SEXO-IX > 3
+                      OR WK-CLI-SEXO = WS-SEXO-COD(WS-SEXO-IX)
+               CONTINUE
+           END-PERFORM
+           IF WS-SEXO-IX > 3
+               MOVE 4 TO WS-SEXO-IX
+           END-IF
+           ADD 1 TO WS-SEXO-CANT(WS-SEXO-IX).
+
+       2200-ACUMULAR-ESTADO-CIVIL.
+           PERFORM VARYING WS-ESTCIV-IX FROM 1 BY 1
+                   UNTIL WS-ESTCIV-IX > 5
+                      OR WK-CLI-ESTADO-CIVIL =
+                         WS-ESTCIV-COD(WS-ESTCIV-IX)
+               CONTINUE
+           END-PERFORM
+           IF WS-ESTCIV-IX > 5
+               MOVE 6 TO WS-ESTCIV-IX
+           END-IF
+           ADD 1 TO WS-ESTCIV-CANT(WS-ESTCIV-IX).
+
+       2300-ACUMULAR-NACIONALIDAD.
+           SET WS-NACION-FUE-ENCONTRADA TO FALSE
+           PERFORM VARYING WS-NACION-IX FROM 1 BY 1
+                   UNTIL WS-NACION-IX > WS-NACION-CANT-USADAS
+               IF WK-CLI-NACIONALIDAD = WS-NACION-DESC(WS-NACION-IX)
+                   SET WS-NACION-FUE-ENCONTRADA TO TRUE
+                   ADD 1 TO WS-NACION-CANT(WS-NACION-IX)
+                   MOVE WS-NACION-CANT-USADAS TO WS-NACION-IX
+               END-IF
+           END-PERFORM
+           IF NOT WS-NACION-FUE-ENCONTRADA
+               IF WS-NACION-CANT-USADAS < WS-NACION-MAX
+                   ADD 1 TO WS-NACION-CANT-USADAS
+                   MOVE WK-CLI-NACIONALIDAD TO
+                       WS-NACION-DESC(WS-NACION-CANT-USADAS)
+                   MOVE 1 TO WS-NACION-CANT(WS-NACION-CANT-USADAS)
+               ELSE
+                   ADD 1 TO WS-CANT-NACION-DESBORDADAS
+               END-IF
+           END-IF.
+
+       3000-EMITIR-REPORTE.
+           MOVE 'REPORTE DEMOGRAFICO DE CARTERA - CLIENTES VIGENTES'
+               TO WK-CLIDEMRP-LINEA
+           WRITE WK-CLIDEMRP-LINEA
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF
+           MOVE SPACES TO WK-CLIDEMRP-LINEA
+           WRITE WK-CLIDEMRP-LINEA
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF
+           MOVE '--- SEXO ---' TO WK-CLIDEMRP-LINEA
+           WRITE WK-CLIDEMRP-LINEA
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF
+           PERFORM VARYING WS-SEXO-IX FROM 1 BY 1 UNTIL WS-SEXO-IX > 4
+               MOVE 'SEXO' TO WS-DOM-DOMINIO
+               MOVE WS-SEXO-COD(WS-SEXO-IX) TO WS-DOM-CODIGO
+               PERFORM 4000-CONSULTAR-DOMINIO
+               MOVE WS-SEXO-COD(WS-SEXO-IX) TO WS-LIN-CODIGO
+               IF WS-DOM-CODIGO-VALIDO
+                   MOVE WS-DOM-DESCRIPCION TO WS-LIN-DESCRIPCION
+               ELSE
+                   MOVE 'NO CLASIFICADO' TO WS-LIN-DESCRIPCION
+               END-IF
+               MOVE WS-SEXO-CANT(WS-SEXO-IX) TO WS-LIN-CANTIDAD
+               WRITE WK-CLIDEMRP-LINEA FROM WS-LINEA-DETALLE
+               IF WS-FS-CLIDEMRP NOT = '00'
+                   DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                           WS-FS-CLIDEMRP
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WK-CLIDEMRP-LINEA
+           WRITE WK-CLIDEMRP-LINEA
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF
+           MOVE '--- ESTADO CIVIL ---' TO WK-CLIDEMRP-LINEA
+           WRITE WK-CLIDEMRP-LINEA
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF
+           PERFORM VARYING WS-ESTCIV-IX FROM 1 BY 1
+                   UNTIL WS-ESTCIV-IX > 6
+               MOVE WS-ESTCIV-COD(WS-ESTCIV-IX) TO WS-LIN-CODIGO
+               IF WS-ESTCIV-IX < 6
+                   MOVE 'TBV' TO WS-CEC-ACCION
+                   MOVE WS-ESTCIV-COD(WS-ESTCIV-IX) TO WS-CEC-CODIGO-TBV
+                   CALL 'CLIESTC' USING WS-CEC-ACCION
+                                        WS-CEC-CODIGO-TBV
+                                        WS-CEC-DESCRIPCION
+                                        WS-CEC-ENCONTRADO
+                   IF WS-CEC-CRUCE-VALIDO
+                       MOVE WS-CEC-DESCRIPCION TO WS-LIN-DESCRIPCION
+                   ELSE
+                       MOVE 'NO CLASIFICADO' TO WS-LIN-DESCRIPCION
+                   END-IF
+               ELSE
+                   MOVE 'NO CLASIFICADO' TO WS-LIN-DESCRIPCION
+               END-IF
+               MOVE WS-ESTCIV-CANT(WS-ESTCIV-IX) TO WS-LIN-CANTIDAD
+               WRITE WK-CLIDEMRP-LINEA FROM WS-LINEA-DETALLE
+               IF WS-FS-CLIDEMRP NOT = '00'
+                   DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                           WS-FS-CLIDEMRP
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WK-CLIDEMRP-LINEA
+           WRITE WK-CLIDEMRP-LINEA
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF
+           MOVE '--- NACIONALIDAD ---' TO WK-CLIDEMRP-LINEA
+           WRITE WK-CLIDEMRP-LINEA
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF
+           PERFORM VARYING WS-NACION-IX FROM 1 BY 1
+                   UNTIL WS-NACION-IX > WS-NACION-CANT-USADAS
+               MOVE SPACES TO WS-LIN-CODIGO
+               MOVE WS-NACION-DESC(WS-NACION-IX) TO WS-LIN-DESCRIPCION
+               MOVE WS-NACION-CANT(WS-NACION-IX) TO WS-LIN-CANTIDAD
+               WRITE WK-CLIDEMRP-LINEA FROM WS-LINEA-DETALLE
+               IF WS-FS-CLIDEMRP NOT = '00'
+                   DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                           WS-FS-CLIDEMRP
+               END-IF
+           END-PERFORM
+           IF WS-CANT-NACION-DESBORDADAS > ZEROS
+               MOVE SPACES TO WS-LINEA-DETALLE
+               MOVE 'OTRAS (TABLA LLENA)' TO WS-LIN-DESCRIPCION
+               MOVE WS-CANT-NACION-DESBORDADAS TO WS-LIN-CANTIDAD
+               WRITE WK-CLIDEMRP-LINEA FROM WS-LINEA-DETALLE
+               IF WS-FS-CLIDEMRP NOT = '00'
+                   DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                           WS-FS-CLIDEMRP
+               END-IF
+           END-IF
+           MOVE SPACES TO WK-CLIDEMRP-LINEA
+           WRITE WK-CLIDEMRP-LINEA
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF
+           MOVE SPACES TO WS-LINEA-DETALLE
+           MOVE 'TOTAL CLIENTES VIGENTES' TO WS-LIN-DESCRIPCION
+           MOVE WS-CANT-VIGENTES TO WS-LIN-CANTIDAD
+           WRITE WK-CLIDEMRP-LINEA FROM WS-LINEA-DETALLE
+           IF WS-FS-CLIDEMRP NOT = '00'
+               DISPLAY 'CLIDEMO - ERROR AL ESCRIBIR CLIDEMRP FS='
+                       WS-FS-CLIDEMRP
+           END-IF.
+
+       4000-CONSULTAR-DOMINIO.
+           MOVE 'CON' TO WS-DOM-ACCION
+           CALL 'CLIDOMC' USING WS-DOM-ACCION
+                                 WS-DOM-DOMINIO
+                                 WS-DOM-CODIGO
+                                 WS-DOM-DESCRIPCION
+                                 WS-DOM-ENCONTRADO.
+
+       9000-FINALIZAR.
+           MOVE 'FIN' TO WS-CEC-ACCION
+           CALL 'CLIESTC' USING WS-CEC-ACCION
+                                 WS-CEC-CODIGO-TBV
+                                 WS-CEC-DESCRIPCION
+                                 WS-CEC-ENCONTRADO
+           MOVE 'FIN' TO WS-DOM-ACCION
+           CALL 'CLIDOMC' USING WS-DOM-ACCION
+                                 WS-DOM-DOMINIO
+                                 WS-DOM-CODIGO
+                                 WS-DOM-DESCRIPCION
+                                 WS-DOM-ENCONTRADO
+           CLOSE CLISEQ-FILE
+                 TBVCLIEN-FILE
+                 CLIDEMRP-FILE.
