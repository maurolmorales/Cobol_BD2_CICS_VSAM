@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLICONS.
+      ******************************************************************
+      * PGM_27X - CLICONS                                              *
+      * TRANSACCION CICS DE CONSULTA EN LINEA DE TBVCLIEN (PGM_27S).   *
+      * PANTALLA CLICNSM/CLICNS1 (VER CLICNSM.BMS Y CP-CLICNSM): EL    *
+      * OPERADOR TIPEA TIPO_DOCUMENTO + NRO_DOCUMENTO (Y, SI QUIERE    *
+      * UNA NOVEDAD PUNTUAL DEL HISTORICO, NRO_SECUENCIA) Y EL         *
+      * PROGRAMA MUESTRA NOMBRE, APELLIDO, DOMICILIO, CIUDAD, CORREO   *
+      * ELECTRONICO, ESTADO CIVIL Y FECHAS DE ALTA/BAJA VIGENTES.      *
+      *                                                                *
+      * SIN NRO_SECUENCIA SE MUESTRA LA NOVEDAD VIGENTE (LA QUE        *
+      * INDICA PGM_27T/CP-CLISEQ PARA ESE NRO_DOCUMENTO). CON          *
+      * NRO_SECUENCIA SE ARMA LA CLAVE CON ESE NUMERO DE SECUENCIA     *
+      * PERO CON EL TIPO_NOVEDAD VIGENTE -- PARA CONSULTAR UNA FILA    *
+      * DE HISTORIA CON OTRO TIPO_NOVEDAD HAY QUE IR A UN EXTRACTO     *
+      * BATCH; ESTA TRANSACCION ES DE CONSULTA RAPIDA DE MOSTRADOR,    *
+      * NO UN REEMPLAZO DEL HISTORICO COMPLETO (VER PGM_27U/CP-TBVHIST)*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CP-CLICNSM.
+
+           COPY CP-TBVCLIEN REPLACING WK-TBCLIE BY WS-TBVCLIEN-ROW.
+           COPY CP-CLISEQ   REPLACING WK-CLISEQ BY WS-CLISEQ-ROW.
+
+       01  WS-MAPSET                      PIC X(8) VALUE 'CLICNSM'.
+       01  WS-MAPNAME                     PIC X(8) VALUE 'CLICNS1'.
+       01  WS-TRANSID                     PIC X(4) VALUE 'CLIC'.
+       01  WS-RESP                        PIC S9(8) COMP.
+       01  WS-NRO-SEC-BUSCADA             PIC 9(2).
+       01  WS-DUMMY-COMMAREA              PIC X(1).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           EXEC CICS HANDLE ABEND
+               LABEL(9999-ABEND)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               MOVE SPACES TO CLICNS1O
+               PERFORM 8000-ENVIAR-PANTALLA
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(WS-DUMMY-COMMAREA)
+               END-EXEC
+           END-IF
+
+           EXEC CICS RECEIVE
+               MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(CLICNS1I)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               AND WS-RESP NOT = DFHRESP(MAPFAIL)
+               MOVE 'ERROR AL RECIBIR LA PANTALLA' TO MSGO
+               PERFORM 8000-ENVIAR-PANTALLA
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(WS-DUMMY-COMMAREA)
+               END-EXEC
+           END-IF
+
+           PERFORM 1000-BUSCAR-CLIENTE
+           PERFORM 8000-ENVIAR-PANTALLA
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(WS-DUMMY-COMMAREA)
+           END-EXEC
+
+       1000-BUSCAR-CLIENTE.
+           MOVE SPACES TO WS-TBVCLIEN-ROW
+           MOVE SPACES TO MSGO
+           MOVE TIPDOCI TO TIPDOCO
+           MOVE NRODOCI TO NRODOCO
+           MOVE ZEROS TO WS-NRO-SEC-BUSCADA
+           IF NROSECL > ZEROS
+               MOVE NROSECI TO WS-NRO-SEC-BUSCADA
+           END-IF
+
+           MOVE NRODOCI TO WK-SEQ-NRO-DOCUMENTO OF WS-CLISEQ-ROW
+           EXEC CICS READ
+               DATASET('CLISEQ')
+               INTO(WS-CLISEQ-ROW)
+               RIDFLD(WK-SEQ-NRO-DOCUMENTO OF WS-CLISEQ-ROW)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'CLIENTE NO ENCONTRADO (SIN ALTA PREVIA)' TO MSGO
+           ELSE
+               IF TIPDOCI NOT = WK-SEQ-TIPO-DOCUMENTO OF WS-CLISEQ-ROW
+                   MOVE 'CLIENTE NO ENCONTRADO (SIN ALTA PREVIA)'
+                       TO MSGO
+               ELSE
+                   IF WS-NRO-SEC-BUSCADA = ZEROS
+                       MOVE WK-SEQ-ULTIMA-SEC OF WS-CLISEQ-ROW
+                           TO WS-NRO-SEC-BUSCADA
+                   END-IF
+                   MOVE WK-SEQ-ULTIMO-TIPO-NOV OF WS-CLISEQ-ROW TO
+                       WK-CLI-TIPO-NOVEDAD OF WS-TBVCLIEN-ROW
+                   MOVE WK-SEQ-TIPO-DOCUMENTO OF WS-CLISEQ-ROW TO
+                       WK-CLI-TIPO-DOCUMENTO OF WS-TBVCLIEN-ROW
+                   MOVE WK-SEQ-NRO-DOCUMENTO OF WS-CLISEQ-ROW TO
+                       WK-CLI-NRO-DOCUMENTO OF WS-TBVCLIEN-ROW
+                   MOVE WS-NRO-SEC-BUSCADA TO
+                       WK-CLI-NRO-SEC OF WS-TBVCLIEN-ROW
+                   PERFORM 2000-LEER-TBVCLIEN
+               END-IF
+           END-IF
+           MOVE WS-NRO-SEC-BUSCADA TO NROSECO.
+
+       2000-LEER-TBVCLIEN.
+           EXEC CICS READ
+               DATASET('TBVCLIEN')
+               INTO(WS-TBVCLIEN-ROW)
+               RIDFLD(WK-CLI-CLAVE OF WS-TBVCLIEN-ROW)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WK-CLI-TIPO-DOCUMENTO OF WS-TBVCLIEN-ROW
+                   TO TIPDOCO
+               MOVE WK-CLI-NOMBRE-CLIENTE OF WS-TBVCLIEN-ROW
+                   TO NOMBREO
+               MOVE WK-CLI-APELLIDO-CLIENTE OF WS-TBVCLIEN-ROW
+                   TO APELLIO
+               MOVE WK-CLI-DOMICILIO OF WS-TBVCLIEN-ROW TO DOMICO
+               MOVE WK-CLI-CIUDAD OF WS-TBVCLIEN-ROW TO CIUDADO
+               MOVE WK-CLI-CORREO-ELECTRONICO OF WS-TBVCLIEN-ROW
+                   TO CORREOO
+               MOVE WK-CLI-ESTADO-CIVIL OF WS-TBVCLIEN-ROW TO ESTCIVO
+               MOVE WK-CLI-FECHA-DE-ALTA OF WS-TBVCLIEN-ROW TO FALTAO
+               MOVE WK-CLI-FECHA-DE-BAJA OF WS-TBVCLIEN-ROW TO FBAJAO
+           ELSE
+               MOVE 'NOVEDAD NO ENCONTRADA PARA ESE NRO_SECUENCIA'
+                   TO MSGO
+           END-IF.
+
+       8000-ENVIAR-PANTALLA.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(CLICNS1O)
+               ERASE
+           END-EXEC.
+
+       9999-ABEND.
+           MOVE 'ERROR INESPERADO EN CLICONS' TO MSGO
+           PERFORM 8000-ENVIAR-PANTALLA
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(WS-DUMMY-COMMAREA)
+           END-EXEC
