@@ -0,0 +1,99 @@
+      *    CLICNSM
+      ******************************************************************
+      * MAPA SIMBOLICO DEL BMS CLICNSM (VER PGM_27X/CLICNSM.BMS).      *
+      * GENERADO A MANO SIGUIENDO EL LAYOUT ESTANDAR QUE PRODUCE EL    *
+      * ASSEMBLY DE UN DFHMSD/DFHMDI/DFHMDF (LENGTH/FLAG/ATTRIBUTE/    *
+      * DATA POR CADA CAMPO UNPROT DEL MAPA DE ENTRADA, MAS EL MAPA    *
+      * DE SALIDA REDEFINIENDO EL MISMO AREA). USADO POR PGM_27X/      *
+      * CLICONS (TRANSACCION CICS DE CONSULTA DE TBVCLIEN).            *
+      ******************************************************************
+       01  CLICNS1I.
+           02  FILLER                      PIC X(12).
+           02  TIPDOCL                     COMP PIC S9(4).
+           02  TIPDOCF                     PIC X.
+           02  FILLER REDEFINES TIPDOCF.
+               03  TIPDOCA                 PIC X.
+           02  TIPDOCI                     PIC X(2).
+           02  NRODOCL                     COMP PIC S9(4).
+           02  NRODOCF                     PIC X.
+           02  FILLER REDEFINES NRODOCF.
+               03  NRODOCA                 PIC X.
+           02  NRODOCI                     PIC 9(11).
+           02  NROSECL                     COMP PIC S9(4).
+           02  NROSECF                     PIC X.
+           02  FILLER REDEFINES NROSECF.
+               03  NROSECA                 PIC X.
+           02  NROSECI                     PIC 9(2).
+           02  NOMBREL                     COMP PIC S9(4).
+           02  NOMBREF                     PIC X.
+           02  FILLER REDEFINES NOMBREF.
+               03  NOMBREA                 PIC X.
+           02  NOMBREI                     PIC X(30).
+           02  APELLIL                     COMP PIC S9(4).
+           02  APELLIF                     PIC X.
+           02  FILLER REDEFINES APELLIF.
+               03  APELLIA                 PIC X.
+           02  APELLII                     PIC X(30).
+           02  DOMICL                      COMP PIC S9(4).
+           02  DOMICF                      PIC X.
+           02  FILLER REDEFINES DOMICF.
+               03  DOMICA                  PIC X.
+           02  DOMICI                      PIC X(30).
+           02  CIUDADL                     COMP PIC S9(4).
+           02  CIUDADF                     PIC X.
+           02  FILLER REDEFINES CIUDADF.
+               03  CIUDADA                 PIC X.
+           02  CIUDADI                     PIC X(30).
+           02  CORREOL                     COMP PIC S9(4).
+           02  CORREOF                     PIC X.
+           02  FILLER REDEFINES CORREOF.
+               03  CORREOA                 PIC X.
+           02  CORREOI                     PIC X(30).
+           02  ESTCIVL                     COMP PIC S9(4).
+           02  ESTCIVF                     PIC X.
+           02  FILLER REDEFINES ESTCIVF.
+               03  ESTCIVA                 PIC X.
+           02  ESTCIVI                     PIC X(2).
+           02  FALTAL                      COMP PIC S9(4).
+           02  FALTAF                      PIC X.
+           02  FILLER REDEFINES FALTAF.
+               03  FALTAA                  PIC X.
+           02  FALTAI                      PIC X(10).
+           02  FBAJAL                      COMP PIC S9(4).
+           02  FBAJAF                      PIC X.
+           02  FILLER REDEFINES FBAJAF.
+               03  FBAJAA                  PIC X.
+           02  FBAJAI                      PIC X(10).
+           02  MSGL                        COMP PIC S9(4).
+           02  MSGF                        PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                    PIC X.
+           02  MSGI                        PIC X(60).
+
+       01  CLICNS1O REDEFINES CLICNS1I.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  TIPDOCO                     PIC X(2).
+           02  FILLER                      PIC X(3).
+           02  NRODOCO                     PIC 9(11).
+           02  FILLER                      PIC X(3).
+           02  NROSECO                     PIC 9(2).
+           02  FILLER                      PIC X(3).
+           02  NOMBREO                     PIC X(30).
+           02  FILLER                      PIC X(3).
+           02  APELLIO                     PIC X(30).
+           02  FILLER                      PIC X(3).
+           02  DOMICO                      PIC X(30).
+           02  FILLER                      PIC X(3).
+           02  CIUDADO                     PIC X(30).
+           02  FILLER                      PIC X(3).
+           02  CORREOO                     PIC X(30).
+           02  FILLER                      PIC X(3).
+           02  ESTCIVO                     PIC X(2).
+           02  FILLER                      PIC X(3).
+           02  FALTAO                      PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  FBAJAO                      PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  MSGO                        PIC X(60).
+      ******************************************************************
