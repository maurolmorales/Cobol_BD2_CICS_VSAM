@@ -0,0 +1,56 @@
+         TITLE 'PGM_27X - CLICNSM - CONSULTA DE CLIENTE (TBVCLIEN)'
+CLICNSM  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+CLICNS1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=40,ATTRB=(ASKIP,BRT),                X
+               INITIAL='CONSULTA DE CLIENTE - TBVCLIEN (PGM_27X)'
+*
+         DFHMDF POS=(3,1),LENGTH=14,ATTRB=ASKIP,                      X
+               INITIAL='TIPO DOC.....'
+TIPDOC   DFHMDF POS=(3,16),LENGTH=2,ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(4,1),LENGTH=14,ATTRB=ASKIP,                      X
+               INITIAL='NRO DOCUMENTO.'
+NRODOC   DFHMDF POS=(4,16),LENGTH=11,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(5,1),LENGTH=14,ATTRB=ASKIP,                      X
+               INITIAL='NRO SECUENCIA.'
+NROSEC   DFHMDF POS=(5,16),LENGTH=2,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),LENGTH=14,ATTRB=ASKIP,                      X
+               INITIAL='NOMBRE.......'
+NOMBRE   DFHMDF POS=(7,16),LENGTH=30,ATTRB=ASKIP
+         DFHMDF POS=(8,1),LENGTH=14,ATTRB=ASKIP,                      X
+               INITIAL='APELLIDO.....'
+APELLI   DFHMDF POS=(8,16),LENGTH=30,ATTRB=ASKIP
+         DFHMDF POS=(9,1),LENGTH=14,ATTRB=ASKIP,                      X
+               INITIAL='DOMICILIO....'
+DOMIC    DFHMDF POS=(9,16),LENGTH=30,ATTRB=ASKIP
+         DFHMDF POS=(10,1),LENGTH=14,ATTRB=ASKIP,                     X
+               INITIAL='CIUDAD.......'
+CIUDAD   DFHMDF POS=(10,16),LENGTH=30,ATTRB=ASKIP
+         DFHMDF POS=(11,1),LENGTH=14,ATTRB=ASKIP,                     X
+               INITIAL='CORREO.......'
+CORREO   DFHMDF POS=(11,16),LENGTH=30,ATTRB=ASKIP
+         DFHMDF POS=(12,1),LENGTH=14,ATTRB=ASKIP,                     X
+               INITIAL='ESTADO CIVIL.'
+ESTCIV   DFHMDF POS=(12,16),LENGTH=2,ATTRB=ASKIP
+         DFHMDF POS=(13,1),LENGTH=14,ATTRB=ASKIP,                     X
+               INITIAL='FECHA DE ALTA.'
+FALTA    DFHMDF POS=(13,16),LENGTH=10,ATTRB=ASKIP
+         DFHMDF POS=(14,1),LENGTH=14,ATTRB=ASKIP,                     X
+               INITIAL='FECHA DE BAJA.'
+FBAJA    DFHMDF POS=(14,16),LENGTH=10,ATTRB=ASKIP
+*
+MSG      DFHMDF POS=(23,1),LENGTH=60,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
