@@ -0,0 +1,29 @@
+      *    CLICKPT
+      ******************************************************************
+      * COPY DE ARCHIVO DE CHECKPOINT/RESTART DE LA CARGA NOCTURNA     *
+      * (PGM_27U/CLICARGA). UN REGISTRO POR LOTE (WK-CKPT-LOTE-ID,     *
+      * AAAAMMDD DE LA CORRIDA) CON LA ULTIMA WK-TRAN-NRO-SEQ DE       *
+      * CP-CLITRAN CONFIRMADA. UN RESTART DEL LOTE POSICIONA CLITRAN   *
+      * CON START KEY > ESA SECUENCIA Y CONTINUA DESDE AHI.            *
+      * ORGANIZACION INDEXADA. KEY (1,8) = LOTE_ID                     *
+      ******************************************************************
+       01  WK-CLICKPT.
+      *    *************************************************************
+      *                       LOTE_ID (AAAAMMDD DE LA CORRIDA)
+           10 WK-CKPT-LOTE-ID            PIC X(8).
+      *    *************************************************************
+      *                       ULTIMA_TRAN_SEQ CONFIRMADA
+           10 WK-CKPT-ULTIMA-TRAN-SEQ    PIC 9(8).
+      *    *************************************************************
+      *                       CONTADORES DEL LOTE
+           10 WK-CKPT-CANT-PROCESADAS    PIC 9(8).
+           10 WK-CKPT-CANT-RECHAZADAS    PIC 9(8).
+      *    *************************************************************
+      *                       FECHA_HORA DEL ULTIMO CHECKPOINT
+           10 WK-CKPT-FECHA-HORA         PIC X(21).
+      *    *************************************************************
+      *                       ESTADO_LOTE
+      *    VALIDOS: EP (EN PROCESO); OK (FINALIZADO SIN RECHAZOS);
+      *             CE (FINALIZADO CON RECHAZOS)
+           10 WK-CKPT-ESTADO-LOTE        PIC X(2).
+      ******************************************************************
