@@ -0,0 +1,62 @@
+      *    TBVHIST
+      ******************************************************************
+      * COPY DE ARCHIVO DE AUDITORIA DE TBVCLIEN (HISTORICO DE         *
+      * IMAGENES). CADA GRABACION/REESCRITURA DE TBVCLIEN (PGM_27S)    *
+      * HECHA POR LA CARGA NOCTURNA (PGM_27U/CLICARGA) DEJA UN         *
+      * REGISTRO ACA CON LA IMAGEN ANTERIOR Y LA IMAGEN NUEVA.         *
+      * ORGANIZACION INDEXADA. KEY (1,17) =                            *
+      *  TIPO_DOCUMENTO; NRO_DOCUMENTO; NRO_SECUENCIA; TIPO_NOVEDAD    *
+      ******************************************************************
+       01  WK-TBVHIST.
+      *    *************************************************************
+      *                       CLAVE DEL HISTORICO
+           10 WK-HIST-CLAVE.
+              15 WK-HIST-TIPO-DOCUMENTO   PIC X(2).
+              15 WK-HIST-NRO-DOCUMENTO    PIC 9(11).
+              15 WK-HIST-NRO-SEC          PIC 9(2).
+              15 WK-HIST-TIPO-NOVEDAD     PIC X(2).
+      *    *************************************************************
+      *                       FECHA_HORA DEL MOVIMIENTO (AAAA-MM-DD-
+      *                       HH.MM.SS.NNNNNN, FORMATO CURRENT-DATE)
+           10 WK-HIST-FECHA-HORA          PIC X(21).
+      *    *************************************************************
+      *                       IMAGEN ANTERIOR (ESPACIOS/CEROS SI ES
+      *                       UNA ALTA -- NO HABIA REGISTRO PREVIO)
+           10 WK-HIST-IMAGEN-ANTERIOR.
+              15 WK-HIST-ANT-NRO-CLIENTE      PIC 9(5).
+              15 WK-HIST-ANT-NOMBRE-CLIENTE   PIC X(30).
+              15 WK-HIST-ANT-APELLIDO-CLIENTE PIC X(30).
+              15 WK-HIST-ANT-DOMICILIO        PIC X(30).
+              15 WK-HIST-ANT-CIUDAD           PIC X(30).
+              15 WK-HIST-ANT-CODIGO-POSTAL    PIC X(8).
+              15 WK-HIST-ANT-NACIONALIDAD     PIC X(30).
+              15 WK-HIST-ANT-FECHA-DE-ALTA    PIC X(10).
+              15 WK-HIST-ANT-FECHA-DE-BAJA    PIC X(10).
+              15 WK-HIST-ANT-ESTADO-CIVIL     PIC X(2).
+              15 WK-HIST-ANT-SEXO             PIC X(2).
+              15 WK-HIST-ANT-CORREO-ELECTRONICO
+                 PIC X(30).
+              15 WK-HIST-ANT-FECHA-NACIMIENTO PIC X(10).
+      *    *************************************************************
+      *                       IMAGEN NUEVA (TAL COMO QUEDO GRABADA
+      *                       EN TBVCLIEN LUEGO DE APLICAR LA NOVEDAD)
+           10 WK-HIST-IMAGEN-NUEVA.
+              15 WK-HIST-NVA-NRO-CLIENTE      PIC 9(5).
+              15 WK-HIST-NVA-NOMBRE-CLIENTE   PIC X(30).
+              15 WK-HIST-NVA-APELLIDO-CLIENTE PIC X(30).
+              15 WK-HIST-NVA-DOMICILIO        PIC X(30).
+              15 WK-HIST-NVA-CIUDAD           PIC X(30).
+              15 WK-HIST-NVA-CODIGO-POSTAL    PIC X(8).
+              15 WK-HIST-NVA-NACIONALIDAD     PIC X(30).
+              15 WK-HIST-NVA-FECHA-DE-ALTA    PIC X(10).
+              15 WK-HIST-NVA-FECHA-DE-BAJA    PIC X(10).
+              15 WK-HIST-NVA-ESTADO-CIVIL     PIC X(2).
+              15 WK-HIST-NVA-SEXO             PIC X(2).
+              15 WK-HIST-NVA-CORREO-ELECTRONICO
+                 PIC X(30).
+              15 WK-HIST-NVA-FECHA-NACIMIENTO PIC X(10).
+      *    *************************************************************
+      *                       TRANSACCION DE ORIGEN (PARA TRAZABILIDAD
+      *                       CONTRA CP-CLITRAN, PGM_27U)
+           10 WK-HIST-TRAN-NRO-SEQ         PIC 9(8).
+      ******************************************************************
