@@ -0,0 +1,35 @@
+      *    CLITRAN
+      ******************************************************************
+      * COPY DE ARCHIVO DE TRANSACCIONES DE NOVEDADES DE CLIENTES      *
+      * (ENTRADA DE LA CARGA NOCTURNA A TBVCLIEN, VER PGM_27U/CLICARGA)*
+      * ORGANIZACION INDEXADA. KEY (1,8) = NRO_SECUENCIA_TRANSACCION   *
+      * EL NRO_SECUENCIA_TRANSACCION ES UNICO Y ASCENDENTE POR LOTE Y  *
+      * PERMITE EL RESTART POSICIONADO (START KEY > ULTIMA PROCESADA)  *
+      ******************************************************************
+       01  WK-CLITRAN.
+      *    *************************************************************
+      *                       NRO_SECUENCIA_TRANSACCION
+           10 WK-TRAN-NRO-SEQ      PIC 9(8).
+      *    *************************************************************
+      *                       DETALLE DE LA NOVEDAD A APLICAR
+      *    MISMOS CAMPOS Y REGLAS QUE CP-TBVCLIEN (WK-TBCLIE, PGM_27S)
+           10 WK-TRAN-DETALLE.
+              15 WK-TRAN-CLI-TIPO-NOVEDAD     PIC X(2).
+              15 WK-TRAN-CLI-TIPO-DOCUMENTO   PIC X(2).
+              15 WK-TRAN-CLI-NRO-DOCUMENTO    PIC 9(11).
+              15 WK-TRAN-CLI-NRO-SEC          PIC 9(2).
+              15 WK-TRAN-CLI-NRO-CLIENTE      PIC 9(5).
+              15 WK-TRAN-CLI-NOMBRE-CLIENTE   PIC X(30).
+              15 WK-TRAN-CLI-APELLIDO-CLIENTE PIC X(30).
+              15 WK-TRAN-CLI-DOMICILIO        PIC X(30).
+              15 WK-TRAN-CLI-CIUDAD           PIC X(30).
+              15 WK-TRAN-CLI-CODIGO-POSTAL    PIC X(8).
+              15 WK-TRAN-CLI-NACIONALIDAD     PIC X(30).
+              15 WK-TRAN-CLI-FECHA-DE-ALTA    PIC X(10).
+              15 WK-TRAN-CLI-FECHA-DE-BAJA    PIC X(10).
+              15 WK-TRAN-CLI-ESTADO-CIVIL     PIC X(2).
+              15 WK-TRAN-CLI-SEXO             PIC X(2).
+              15 WK-TRAN-CLI-CORREO-ELECTRONICO
+                 PIC X(30).
+              15 WK-TRAN-CLI-FECHA-NACIMIENTO PIC X(10).
+      ******************************************************************
