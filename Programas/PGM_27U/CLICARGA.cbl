@@ -0,0 +1,527 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLICARGA.
+      ******************************************************************
+      * PGM_27U - CLICARGA                                             *
+      * CARGA NOCTURNA DE NOVEDADES VALIDADAS (CP-CLITRAN) CONTRA EL   *
+      * MAESTRO DE CLIENTES TBVCLIEN (PGM_27S/CP-TBVCLIEN), APLICANDO  *
+      * EL MOTOR DE CICLO DE VIDA AL/BA/MO (PGM_27T/CLINOVAL).         *
+      *                                                                *
+      * CHECKPOINT/RESTART (CP-CLICKPT): CADA WK-CKPT-INTERVALO        *
+      * TRANSACCIONES CONFIRMADAS SE REESCRIBE EL REGISTRO DE          *
+      * CHECKPOINT DEL LOTE DEL DIA CON LA ULTIMA WK-TRAN-NRO-SEQ      *
+      * PROCESADA. UN RESTART POSICIONA CLITRAN CON START KEY > ESA    *
+      * SECUENCIA Y CONTINUA. LOS CONTADORES POR DOCUMENTO (CP-CLISEQ) *
+      * SE GRABAN EN FORMA DURABLE TRANSACCION A TRANSACCION (NO SOLO  *
+      * EN EL CHECKPOINT), POR LO QUE NUNCA SE REPITE NI SE SALTEA UN  *
+      * NRO_SECUENCIA. SI EL ABEND OCURRE ENTRE DOS CHECKPOINTS, EL    *
+      * RESTART PUEDE RELEER ALGUNAS TRANSACCIONES YA APLICADAS; EL    *
+      * MOTOR (CLINOVAL) LAS DETECTA COMO AL DUPLICADA (RC=24) O BA    *
+      * SOBRE CLIENTE YA DADO DE BAJA (RC=21) Y LAS RECHAZA SIN DANAR  *
+      * EL MAESTRO; UNA MO RELEIDA SOLO GENERA UNA SECUENCIA DE        *
+      * AUDITORIA REDUNDANTE CON LOS MISMOS DATOS.                     *
+      *                                                                *
+      * AUDITORIA (CP-TBVHIST): CADA ALTA/BAJA/MODIFICACION APLICADA   *
+      * GRABA UN REGISTRO CON LA IMAGEN ANTERIOR Y LA IMAGEN NUEVA.    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLITRAN-FILE ASSIGN TO "CLITRAN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-TRAN-NRO-SEQ
+               FILE STATUS IS WS-FS-CLITRAN.
+
+           SELECT TBVCLIEN-FILE ASSIGN TO "TBVCLIEN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-CLI-CLAVE
+               ALTERNATE RECORD KEY IS WK-CLI-NRO-CLIENTE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FS-TBVCLIEN.
+
+           SELECT CLISEQ-FILE ASSIGN TO "CLISEQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-SEQ-NRO-DOCUMENTO
+               FILE STATUS IS WS-FS-CLISEQ.
+
+           SELECT TBVHIST-FILE ASSIGN TO "TBVHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-HIST-CLAVE
+               FILE STATUS IS WS-FS-TBVHIST.
+
+           SELECT CLICKPT-FILE ASSIGN TO "CLICKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-CKPT-LOTE-ID
+               FILE STATUS IS WS-FS-CLICKPT.
+
+           SELECT CLIRECH-FILE ASSIGN TO "CLIRECH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIRECH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLITRAN-FILE.
+           COPY CP-CLITRAN.
+
+       FD  TBVCLIEN-FILE.
+           COPY CP-TBVCLIEN.
+
+       FD  CLISEQ-FILE.
+           COPY CP-CLISEQ.
+
+       FD  TBVHIST-FILE.
+           COPY CP-TBVHIST.
+
+       FD  CLICKPT-FILE.
+           COPY CP-CLICKPT.
+
+       FD  CLIRECH-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WK-CLIRECH-LINEA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLITRAN                PIC XX.
+           88  FS-OK-CLITRAN            VALUE '00'.
+           88  FS-EOF-CLITRAN           VALUE '10'.
+       01  WS-FS-TBVCLIEN               PIC XX.
+           88  FS-OK-TBVCLIEN           VALUE '00'.
+           88  FS-NOTFOUND-TBVCLIEN     VALUE '23'.
+       01  WS-FS-CLISEQ                 PIC XX.
+           88  FS-OK-CLISEQ             VALUE '00'.
+           88  FS-NOTFOUND-CLISEQ       VALUE '23'.
+       01  WS-FS-TBVHIST                PIC XX.
+       01  WS-FS-CLICKPT                PIC XX.
+           88  FS-OK-CLICKPT            VALUE '00'.
+           88  FS-NOTFOUND-CLICKPT      VALUE '23'.
+       01  WS-FS-CLIRECH                PIC XX.
+
+       01  WS-EOF-TRAN                  PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-TRAN       VALUE 'S'.
+
+       01  WS-LOTE-ID                   PIC X(8).
+       01  WS-CANT-LEIDAS               PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-PROCESADAS           PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-RECHAZADAS           PIC 9(8) VALUE ZEROS.
+       01  WS-DESDE-ULTIMO-CKPT         PIC 9(8) VALUE ZEROS.
+       01  WS-CKPT-INTERVALO            PIC 9(4) VALUE 50.
+       01  WS-CLAVE-VIGENTE.
+           05 WS-CV-TIPO-NOVEDAD        PIC X(2).
+           05 WS-CV-TIPO-DOCUMENTO      PIC X(2).
+           05 WS-CV-NRO-DOCUMENTO       PIC 9(11).
+           05 WS-CV-NRO-SEC             PIC 9(2).
+       01  WS-RECHAZO-MOTIVO            PIC X(40).
+       01  WS-FECHA-HORA-ACTUAL         PIC X(21).
+
+      *    LINKAGE HACIA CLINOVAL (PGM_27T) -- TRES VISTAS DE TBVCLIEN
+      *    MAS EL CONTADOR DE SECUENCIA Y EL CODIGO DE RETORNO
+           COPY CP-TBVCLIEN REPLACING WK-TBCLIE BY WS-NOVEDAD-ENTRADA.
+           COPY CP-TBVCLIEN REPLACING WK-TBCLIE BY WS-REGISTRO-VIGENTE.
+           COPY CP-TBVCLIEN REPLACING WK-TBCLIE BY WS-REGISTRO-SALIDA.
+           COPY CP-CLISEQ   REPLACING WK-CLISEQ BY WS-CLISEQ-ACTUAL.
+       01  WS-EXISTE-CLISEQ             PIC X.
+           88  WS-CLISEQ-EXISTE         VALUE 'S'.
+           88  WS-CLISEQ-NO-EXISTE      VALUE 'N'.
+       01  WS-RETURN-CODE-NOVAL         PIC 9(2).
+       01  WS-TBVCLIEN-ESCRITO          PIC X.
+           88  WS-TBVCLIEN-GRABADO      VALUE 'S' FALSE 'N'.
+       01  WS-CLISEQ-ESCRITO            PIC X.
+           88  WS-CLISEQ-GRABADO        VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM UNTIL WS-NO-HAY-MAS-TRAN
+               PERFORM 2000-LEER-SIGUIENTE-TRAN
+               IF NOT WS-NO-HAY-MAS-TRAN
+                   PERFORM 3000-PROCESAR-TRANSACCION
+               END-IF
+           END-PERFORM
+           PERFORM 8000-GRABAR-CHECKPOINT
+           MOVE 'OK' TO WK-CKPT-ESTADO-LOTE
+           IF WS-CANT-RECHAZADAS > ZEROS
+               MOVE 'CE' TO WK-CKPT-ESTADO-LOTE
+           END-IF
+           REWRITE WK-CLICKPT
+           IF WS-FS-CLICKPT NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL REGRABAR CLICKPT FINAL '
+                       'FS=' WS-FS-CLICKPT
+           END-IF
+           DISPLAY 'CLICARGA - LOTE ' WS-LOTE-ID ' LEIDAS '
+                   WS-CANT-LEIDAS ' PROCESADAS ' WS-CANT-PROCESADAS
+                   ' RECHAZADAS ' WS-CANT-RECHAZADAS
+           PERFORM 9000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LOTE-ID
+           OPEN INPUT  CLITRAN-FILE
+           OPEN I-O    TBVCLIEN-FILE
+           OPEN I-O    CLISEQ-FILE
+           OPEN I-O    TBVHIST-FILE
+           OPEN I-O    CLICKPT-FILE
+           OPEN OUTPUT CLIRECH-FILE
+           PERFORM 1010-VALIDAR-APERTURAS
+           MOVE WS-LOTE-ID TO WK-CKPT-LOTE-ID
+           READ CLICKPT-FILE
+               INVALID KEY
+                   MOVE ZEROS TO WK-CKPT-ULTIMA-TRAN-SEQ
+                                 WK-CKPT-CANT-PROCESADAS
+                                 WK-CKPT-CANT-RECHAZADAS
+                   MOVE 'EP' TO WK-CKPT-ESTADO-LOTE
+                   WRITE WK-CLICKPT
+                   IF WS-FS-CLICKPT NOT = '00'
+                       DISPLAY 'CLICARGA - ERROR AL CREAR CLICKPT '
+                               'FS=' WS-FS-CLICKPT
+                       MOVE 16 TO RETURN-CODE
+                       GOBACK
+                   END-IF
+           END-READ
+           IF WK-CKPT-ULTIMA-TRAN-SEQ > ZEROS
+               DISPLAY 'CLICARGA - RESTART DESDE TRANSACCION '
+                       WK-CKPT-ULTIMA-TRAN-SEQ
+               MOVE WK-CKPT-CANT-PROCESADAS TO WS-CANT-PROCESADAS
+               MOVE WK-CKPT-CANT-RECHAZADAS TO WS-CANT-RECHAZADAS
+               MOVE WK-CKPT-ULTIMA-TRAN-SEQ TO WK-TRAN-NRO-SEQ
+               START CLITRAN-FILE KEY IS GREATER THAN WK-TRAN-NRO-SEQ
+                   INVALID KEY
+                       SET WS-NO-HAY-MAS-TRAN TO TRUE
+               END-START
+           ELSE
+               MOVE ZEROS TO WK-TRAN-NRO-SEQ
+               START CLITRAN-FILE KEY IS GREATER THAN OR EQUAL
+                   WK-TRAN-NRO-SEQ
+                   INVALID KEY
+                       SET WS-NO-HAY-MAS-TRAN TO TRUE
+               END-START
+           END-IF.
+
+       1010-VALIDAR-APERTURAS.
+           IF WS-FS-CLITRAN NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL ABRIR CLITRAN FS='
+                       WS-FS-CLITRAN
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-FS-TBVCLIEN NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL ABRIR TBVCLIEN FS='
+                       WS-FS-TBVCLIEN
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-FS-CLISEQ NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL ABRIR CLISEQ FS='
+                       WS-FS-CLISEQ
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-FS-TBVHIST NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL ABRIR TBVHIST FS='
+                       WS-FS-TBVHIST
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-FS-CLICKPT NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL ABRIR CLICKPT FS='
+                       WS-FS-CLICKPT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-FS-CLIRECH NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL ABRIR CLIRECH FS='
+                       WS-FS-CLIRECH
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2000-LEER-SIGUIENTE-TRAN.
+           READ CLITRAN-FILE NEXT RECORD
+               AT END
+                   SET WS-NO-HAY-MAS-TRAN TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANT-LEIDAS
+           END-READ.
+
+       3000-PROCESAR-TRANSACCION.
+           MOVE WK-TRAN-CLI-TIPO-NOVEDAD   TO
+               WK-CLI-TIPO-NOVEDAD OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-TIPO-DOCUMENTO TO
+               WK-CLI-TIPO-DOCUMENTO OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-NRO-DOCUMENTO  TO
+               WK-CLI-NRO-DOCUMENTO OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-NRO-CLIENTE    TO
+               WK-CLI-NRO-CLIENTE OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-NOMBRE-CLIENTE TO
+               WK-CLI-NOMBRE-CLIENTE OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-APELLIDO-CLIENTE TO
+               WK-CLI-APELLIDO-CLIENTE OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-DOMICILIO      TO
+               WK-CLI-DOMICILIO OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-CIUDAD         TO
+               WK-CLI-CIUDAD OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-CODIGO-POSTAL  TO
+               WK-CLI-CODIGO-POSTAL OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-NACIONALIDAD   TO
+               WK-CLI-NACIONALIDAD OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-FECHA-DE-ALTA  TO
+               WK-CLI-FECHA-DE-ALTA OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-FECHA-DE-BAJA  TO
+               WK-CLI-FECHA-DE-BAJA OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-ESTADO-CIVIL   TO
+               WK-CLI-ESTADO-CIVIL OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-SEXO           TO
+               WK-CLI-SEXO OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-CORREO-ELECTRONICO TO
+               WK-CLI-CORREO-ELECTRONICO OF WS-NOVEDAD-ENTRADA
+           MOVE WK-TRAN-CLI-FECHA-NACIMIENTO TO
+               WK-CLI-FECHA-NACIMIENTO OF WS-NOVEDAD-ENTRADA
+
+           PERFORM 3100-BUSCAR-CONTADOR-SEC
+           PERFORM 3200-BUSCAR-REGISTRO-VIGENTE
+
+           CALL 'CLINOVAL' USING WS-NOVEDAD-ENTRADA
+                                  WS-REGISTRO-VIGENTE
+                                  WS-CLISEQ-ACTUAL
+                                  WS-EXISTE-CLISEQ
+                                  WS-REGISTRO-SALIDA
+                                  WS-RETURN-CODE-NOVAL
+
+           IF WS-RETURN-CODE-NOVAL = ZEROS
+               PERFORM 4000-GRABAR-TBVCLIEN
+               IF WS-TBVCLIEN-GRABADO
+                   PERFORM 5000-GRABAR-CLISEQ
+                   IF WS-CLISEQ-GRABADO
+                       PERFORM 6000-GRABAR-HISTORICO
+                       ADD 1 TO WS-CANT-PROCESADAS
+                   ELSE
+                       MOVE 91 TO WS-RETURN-CODE-NOVAL
+                       PERFORM 7000-RECHAZAR-TRANSACCION
+                       ADD 1 TO WS-CANT-RECHAZADAS
+                   END-IF
+               ELSE
+                   MOVE 90 TO WS-RETURN-CODE-NOVAL
+                   PERFORM 7000-RECHAZAR-TRANSACCION
+                   ADD 1 TO WS-CANT-RECHAZADAS
+               END-IF
+           ELSE
+               PERFORM 7000-RECHAZAR-TRANSACCION
+               ADD 1 TO WS-CANT-RECHAZADAS
+           END-IF
+
+           MOVE WK-TRAN-NRO-SEQ TO WK-CKPT-ULTIMA-TRAN-SEQ
+           ADD 1 TO WS-DESDE-ULTIMO-CKPT
+           IF WS-DESDE-ULTIMO-CKPT >= WS-CKPT-INTERVALO
+               PERFORM 8000-GRABAR-CHECKPOINT
+               MOVE ZEROS TO WS-DESDE-ULTIMO-CKPT
+           END-IF.
+
+       3100-BUSCAR-CONTADOR-SEC.
+           MOVE WK-TRAN-CLI-NRO-DOCUMENTO TO WK-SEQ-NRO-DOCUMENTO
+               OF WK-CLISEQ
+           READ CLISEQ-FILE
+               INVALID KEY
+                   SET WS-CLISEQ-NO-EXISTE TO TRUE
+                   MOVE WK-TRAN-CLI-NRO-DOCUMENTO
+                       TO WK-SEQ-NRO-DOCUMENTO OF WS-CLISEQ-ACTUAL
+                   MOVE ZEROS TO WK-SEQ-ULTIMA-SEC OF WS-CLISEQ-ACTUAL
+                                 WK-SEQ-NRO-CLIENTE OF WS-CLISEQ-ACTUAL
+                   MOVE SPACES TO
+                       WK-SEQ-TIPO-DOCUMENTO OF WS-CLISEQ-ACTUAL
+                       WK-SEQ-ULTIMO-TIPO-NOV OF WS-CLISEQ-ACTUAL
+               NOT INVALID KEY
+                   SET WS-CLISEQ-EXISTE TO TRUE
+                   MOVE WK-CLISEQ TO WS-CLISEQ-ACTUAL
+           END-READ.
+
+       3200-BUSCAR-REGISTRO-VIGENTE.
+           MOVE SPACES TO WS-REGISTRO-VIGENTE
+           MOVE ZEROS  TO WK-CLI-NRO-DOCUMENTO OF WS-REGISTRO-VIGENTE
+           IF WS-CLISEQ-EXISTE
+               MOVE WK-SEQ-ULTIMO-TIPO-NOV OF WS-CLISEQ-ACTUAL
+                   TO WS-CV-TIPO-NOVEDAD
+               MOVE WK-SEQ-TIPO-DOCUMENTO OF WS-CLISEQ-ACTUAL
+                   TO WS-CV-TIPO-DOCUMENTO
+               MOVE WK-SEQ-NRO-DOCUMENTO OF WS-CLISEQ-ACTUAL
+                   TO WS-CV-NRO-DOCUMENTO
+               MOVE WK-SEQ-ULTIMA-SEC OF WS-CLISEQ-ACTUAL
+                   TO WS-CV-NRO-SEC
+               MOVE WS-CV-TIPO-NOVEDAD TO
+                   WK-CLI-TIPO-NOVEDAD OF WS-REGISTRO-VIGENTE
+               MOVE WS-CV-TIPO-DOCUMENTO TO
+                   WK-CLI-TIPO-DOCUMENTO OF WS-REGISTRO-VIGENTE
+               MOVE WS-CV-NRO-DOCUMENTO TO
+                   WK-CLI-NRO-DOCUMENTO OF WS-REGISTRO-VIGENTE
+               MOVE WS-CV-NRO-SEC TO
+                   WK-CLI-NRO-SEC OF WS-REGISTRO-VIGENTE
+               MOVE WK-CLI-CLAVE OF WS-REGISTRO-VIGENTE
+                   TO WK-CLI-CLAVE OF WK-TBCLIE
+               READ TBVCLIEN-FILE
+                   INVALID KEY
+                       DISPLAY 'CLICARGA - ERROR: CONTADOR CLISEQ '
+                               'SIN REGISTRO TBVCLIEN PARA DOCUMENTO '
+                               WK-TRAN-CLI-NRO-DOCUMENTO
+                   NOT INVALID KEY
+                       MOVE WK-TBCLIE TO WS-REGISTRO-VIGENTE
+               END-READ
+           END-IF.
+
+       4000-GRABAR-TBVCLIEN.
+           MOVE WS-REGISTRO-SALIDA TO WK-TBCLIE
+           SET WS-TBVCLIEN-GRABADO TO FALSE
+           WRITE WK-TBCLIE
+               INVALID KEY
+                   DISPLAY 'CLICARGA - ERROR AL GRABAR TBVCLIEN '
+                           'CLAVE DUPLICADA, DOCUMENTO '
+                           WK-TRAN-CLI-NRO-DOCUMENTO
+               NOT INVALID KEY
+                   SET WS-TBVCLIEN-GRABADO TO TRUE
+           END-WRITE.
+
+       5000-GRABAR-CLISEQ.
+           SET WS-CLISEQ-GRABADO TO FALSE
+           IF WS-CLISEQ-EXISTE
+               MOVE WS-CLISEQ-ACTUAL TO WK-CLISEQ
+               REWRITE WK-CLISEQ
+                   INVALID KEY
+                       DISPLAY 'CLICARGA - ERROR AL REGRABAR CLISEQ '
+                               'DOCUMENTO ' WK-TRAN-CLI-NRO-DOCUMENTO
+                   NOT INVALID KEY
+                       SET WS-CLISEQ-GRABADO TO TRUE
+               END-REWRITE
+           ELSE
+               MOVE WS-CLISEQ-ACTUAL TO WK-CLISEQ
+               WRITE WK-CLISEQ
+                   INVALID KEY
+                       DISPLAY 'CLICARGA - ERROR AL GRABAR CLISEQ '
+                               'CLAVE DUPLICADA, DOCUMENTO '
+                               WK-TRAN-CLI-NRO-DOCUMENTO
+                   NOT INVALID KEY
+                       SET WS-CLISEQ-GRABADO TO TRUE
+               END-WRITE
+           END-IF.
+
+       6000-GRABAR-HISTORICO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL
+           MOVE WK-CLI-TIPO-DOCUMENTO OF WS-REGISTRO-SALIDA TO
+               WK-HIST-TIPO-DOCUMENTO
+           MOVE WK-CLI-NRO-DOCUMENTO OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NRO-DOCUMENTO
+           MOVE WK-CLI-NRO-SEC OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NRO-SEC
+           MOVE WK-CLI-TIPO-NOVEDAD OF WS-REGISTRO-SALIDA TO
+               WK-HIST-TIPO-NOVEDAD
+           MOVE WS-FECHA-HORA-ACTUAL TO WK-HIST-FECHA-HORA
+           MOVE WK-TRAN-NRO-SEQ TO WK-HIST-TRAN-NRO-SEQ
+           MOVE WK-CLI-NRO-CLIENTE OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-NRO-CLIENTE
+           MOVE WK-CLI-NOMBRE-CLIENTE OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-NOMBRE-CLIENTE
+           MOVE WK-CLI-APELLIDO-CLIENTE OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-APELLIDO-CLIENTE
+           MOVE WK-CLI-DOMICILIO OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-DOMICILIO
+           MOVE WK-CLI-CIUDAD OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-CIUDAD
+           MOVE WK-CLI-CODIGO-POSTAL OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-CODIGO-POSTAL
+           MOVE WK-CLI-NACIONALIDAD OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-NACIONALIDAD
+           MOVE WK-CLI-FECHA-DE-ALTA OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-FECHA-DE-ALTA
+           MOVE WK-CLI-FECHA-DE-BAJA OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-FECHA-DE-BAJA
+           MOVE WK-CLI-ESTADO-CIVIL OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-ESTADO-CIVIL
+           MOVE WK-CLI-SEXO OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-SEXO
+           MOVE WK-CLI-CORREO-ELECTRONICO OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-CORREO-ELECTRONICO
+           MOVE WK-CLI-FECHA-NACIMIENTO OF WS-REGISTRO-VIGENTE TO
+               WK-HIST-ANT-FECHA-NACIMIENTO
+           MOVE WK-CLI-NRO-CLIENTE OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-NRO-CLIENTE
+           MOVE WK-CLI-NOMBRE-CLIENTE OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-NOMBRE-CLIENTE
+           MOVE WK-CLI-APELLIDO-CLIENTE OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-APELLIDO-CLIENTE
+           MOVE WK-CLI-DOMICILIO OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-DOMICILIO
+           MOVE WK-CLI-CIUDAD OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-CIUDAD
+           MOVE WK-CLI-CODIGO-POSTAL OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-CODIGO-POSTAL
+           MOVE WK-CLI-NACIONALIDAD OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-NACIONALIDAD
+           MOVE WK-CLI-FECHA-DE-ALTA OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-FECHA-DE-ALTA
+           MOVE WK-CLI-FECHA-DE-BAJA OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-FECHA-DE-BAJA
+           MOVE WK-CLI-ESTADO-CIVIL OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-ESTADO-CIVIL
+           MOVE WK-CLI-SEXO OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-SEXO
+           MOVE WK-CLI-CORREO-ELECTRONICO OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-CORREO-ELECTRONICO
+           MOVE WK-CLI-FECHA-NACIMIENTO OF WS-REGISTRO-SALIDA TO
+               WK-HIST-NVA-FECHA-NACIMIENTO
+           WRITE WK-TBVHIST
+               INVALID KEY
+                   DISPLAY 'CLICARGA - ERROR AL GRABAR TBVHIST '
+                           'DOCUMENTO ' WK-TRAN-CLI-NRO-DOCUMENTO
+           END-WRITE.
+
+       7000-RECHAZAR-TRANSACCION.
+           EVALUATE WS-RETURN-CODE-NOVAL
+               WHEN 10 MOVE 'TIPO_NOVEDAD INVALIDO' TO
+                           WS-RECHAZO-MOTIVO
+               WHEN 20 MOVE 'BA SIN ALTA PREVIA' TO WS-RECHAZO-MOTIVO
+               WHEN 21 MOVE 'BA SOBRE CLIENTE YA DADO DE BAJA' TO
+                           WS-RECHAZO-MOTIVO
+               WHEN 22 MOVE 'MO SIN ALTA PREVIA' TO WS-RECHAZO-MOTIVO
+               WHEN 23 MOVE 'MO SOBRE CLIENTE DADO DE BAJA' TO
+                           WS-RECHAZO-MOTIVO
+               WHEN 24 MOVE 'AL DUPLICADA' TO WS-RECHAZO-MOTIVO
+               WHEN 25 MOVE 'MO MODIFICA CAMPO PROTEGIDO' TO
+                           WS-RECHAZO-MOTIVO
+               WHEN 30 MOVE 'NRO_SECUENCIA AGOTADO (99)' TO
+                           WS-RECHAZO-MOTIVO
+               WHEN 90 MOVE 'ERROR AL GRABAR TBVCLIEN' TO
+                           WS-RECHAZO-MOTIVO
+               WHEN 91 MOVE 'ERROR AL GRABAR CLISEQ' TO
+                           WS-RECHAZO-MOTIVO
+               WHEN OTHER MOVE 'MOTIVO DESCONOCIDO' TO
+                           WS-RECHAZO-MOTIVO
+           END-EVALUATE
+           STRING 'TRAN=' WK-TRAN-NRO-SEQ
+                  ' DOC=' WK-TRAN-CLI-NRO-DOCUMENTO
+                  ' NOV=' WK-TRAN-CLI-TIPO-NOVEDAD
+                  ' RC='  WS-RETURN-CODE-NOVAL
+                  ' '     WS-RECHAZO-MOTIVO
+                  DELIMITED BY SIZE INTO WK-CLIRECH-LINEA
+           WRITE WK-CLIRECH-LINEA
+           IF WS-FS-CLIRECH NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL ESCRIBIR CLIRECH FS='
+                       WS-FS-CLIRECH
+           END-IF.
+
+       8000-GRABAR-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL
+           MOVE WS-FECHA-HORA-ACTUAL TO WK-CKPT-FECHA-HORA
+           MOVE WS-CANT-PROCESADAS TO WK-CKPT-CANT-PROCESADAS
+           MOVE WS-CANT-RECHAZADAS TO WK-CKPT-CANT-RECHAZADAS
+           REWRITE WK-CLICKPT
+           IF WS-FS-CLICKPT NOT = '00'
+               DISPLAY 'CLICARGA - ERROR AL REGRABAR CLICKPT FS='
+                       WS-FS-CLICKPT
+           END-IF.
+
+       9000-FINALIZAR.
+           CLOSE CLITRAN-FILE
+                 TBVCLIEN-FILE
+                 CLISEQ-FILE
+                 TBVHIST-FILE
+                 CLICKPT-FILE
+                 CLIRECH-FILE.
