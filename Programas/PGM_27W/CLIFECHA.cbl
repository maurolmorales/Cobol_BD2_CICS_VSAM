@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIFECHA.
+      ******************************************************************
+      * PGM_27W - CLIFECHA                                             *
+      * VALIDACION DE WK-CLI-FECHA-DE-ALTA / WK-CLI-FECHA-DE-BAJA DE   *
+      * TBVCLIEN (PGM_27S). RECORRE TODO EL ARCHIVO (UNA FILA POR      *
+      * NOVEDAD APLICADA) Y, PARA CADA UNA, VERIFICA:                  *
+      *   - FECHA_DE_ALTA ES UNA FECHA CALENDARIO VALIDA (AAAA-MM-DD)  *
+      *     Y NO ES POSTERIOR A LA FECHA DEL DIA (ALTA A FUTURO)       *
+      *   - FECHA_DE_BAJA, SI NO ESTA EN BLANCO, ES UNA FECHA          *
+      *     CALENDARIO VALIDA Y NO ES ANTERIOR A FECHA_DE_ALTA         *
+      * LAS FILAS QUE FALLAN ALGUNA VALIDACION SE VUELCAN A UN REPORTE *
+      * DE EXCEPCIONES (CLIFEXCP) PARA CORREGIR LOS DATOS ANTES DE QUE *
+      * SIGAN A PROCESOS DE CUENTAS AGUAS ABAJO.                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TBVCLIEN-FILE ASSIGN TO "TBVCLIEN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WK-CLI-CLAVE
+               FILE STATUS IS WS-FS-TBVCLIEN.
+
+           SELECT CLIFEXCP-FILE ASSIGN TO "CLIFEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIFEXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TBVCLIEN-FILE.
+           COPY CP-TBVCLIEN.
+
+       FD  CLIFEXCP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WK-CLIFEXCP-LINEA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-TBVCLIEN                 PIC XX.
+           88  FS-OK-TBVCLIEN             VALUE '00'.
+           88  FS-EOF-TBVCLIEN            VALUE '10'.
+       01  WS-FS-CLIFEXCP                 PIC XX.
+
+       01  WS-EOF-TBVCLIEN                PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-TBVCLIEN     VALUE 'S'.
+
+       01  WS-FECHA-HOY                   PIC 9(8).
+       01  WS-CANT-LEIDAS                 PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-EXCEPCIONES            PIC 9(8) VALUE ZEROS.
+
+       01  WS-ALTA-COMPACTA                PIC 9(8).
+       01  WS-ALTA-ES-VALIDA                PIC X.
+           88  WS-ALTA-OK                  VALUE 'S'
+                                            FALSE 'N'.
+       01  WS-BAJA-COMPACTA                PIC 9(8).
+       01  WS-BAJA-ES-VALIDA                PIC X.
+           88  WS-BAJA-OK                  VALUE 'S'
+                                            FALSE 'N'.
+       01  WS-TEST-RESULTADO               PIC S9(4).
+       01  WS-MOTIVO                       PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM UNTIL WS-NO-HAY-MAS-TBVCLIEN
+               READ TBVCLIEN-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-TBVCLIEN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CANT-LEIDAS
+                       PERFORM 2000-VALIDAR-REGISTRO
+               END-READ
+           END-PERFORM
+           DISPLAY 'CLIFECHA - LEIDAS ' WS-CANT-LEIDAS
+                   ' EXCEPCIONES ' WS-CANT-EXCEPCIONES
+           PERFORM 9000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR.
+           OPEN INPUT TBVCLIEN-FILE
+           IF WS-FS-TBVCLIEN NOT = '00'
+               DISPLAY 'CLIFECHA - ERROR AL ABRIR TBVCLIEN FS='
+                       WS-FS-TBVCLIEN
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CLIFEXCP-FILE
+           IF WS-FS-CLIFEXCP NOT = '00'
+               DISPLAY 'CLIFECHA - ERROR AL ABRIR CLIFEXCP FS='
+                       WS-FS-CLIFEXCP
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+
+       2000-VALIDAR-REGISTRO.
+           PERFORM 2100-VALIDAR-FECHA-DE-ALTA
+           PERFORM 2200-VALIDAR-FECHA-DE-BAJA.
+
+       2100-VALIDAR-FECHA-DE-ALTA.
+           SET WS-ALTA-OK TO FALSE
+           MOVE ZEROS TO WS-MOTIVO
+           IF WK-CLI-FECHA-DE-ALTA(5:1) = '-'
+              AND WK-CLI-FECHA-DE-ALTA(8:1) = '-'
+              AND WK-CLI-FECHA-DE-ALTA(1:4) IS NUMERIC
+              AND WK-CLI-FECHA-DE-ALTA(6:2) IS NUMERIC
+              AND WK-CLI-FECHA-DE-ALTA(9:2) IS NUMERIC
+               MOVE WK-CLI-FECHA-DE-ALTA(1:4) TO WS-ALTA-COMPACTA(1:4)
+               MOVE WK-CLI-FECHA-DE-ALTA(6:2) TO WS-ALTA-COMPACTA(5:2)
+               MOVE WK-CLI-FECHA-DE-ALTA(9:2) TO WS-ALTA-COMPACTA(7:2)
+               COMPUTE WS-TEST-RESULTADO =
+                   FUNCTION TEST-DATE-YYYYMMDD(WS-ALTA-COMPACTA)
+               IF WS-TEST-RESULTADO = ZEROS
+                   IF WS-ALTA-COMPACTA > WS-FECHA-HOY
+                       MOVE 'FECHA_DE_ALTA POSTERIOR A HOY (A FUTURO)'
+                           TO WS-MOTIVO
+                   ELSE
+                       SET WS-ALTA-OK TO TRUE
+                   END-IF
+               ELSE
+                   MOVE 'FECHA_DE_ALTA NO ES CALENDARIO VALIDO' TO
+                       WS-MOTIVO
+               END-IF
+           ELSE
+               MOVE 'FECHA_DE_ALTA NO RESPETA FORMATO AAAA-MM-DD' TO
+                   WS-MOTIVO
+           END-IF
+           IF NOT WS-ALTA-OK
+               PERFORM 3000-INFORMAR-EXCEPCION
+           END-IF.
+
+       2200-VALIDAR-FECHA-DE-BAJA.
+           SET WS-BAJA-OK TO FALSE
+           MOVE ZEROS TO WS-MOTIVO
+           IF WK-CLI-FECHA-DE-BAJA = SPACES
+               SET WS-BAJA-OK TO TRUE
+           ELSE
+               IF WK-CLI-FECHA-DE-BAJA(5:1) = '-'
+                  AND WK-CLI-FECHA-DE-BAJA(8:1) = '-'
+                  AND WK-CLI-FECHA-DE-BAJA(1:4) IS NUMERIC
+                  AND WK-CLI-FECHA-DE-BAJA(6:2) IS NUMERIC
+                  AND WK-CLI-FECHA-DE-BAJA(9:2) IS NUMERIC
+                   MOVE WK-CLI-FECHA-DE-BAJA(1:4) TO
+                       WS-BAJA-COMPACTA(1:4)
+                   MOVE WK-CLI-FECHA-DE-BAJA(6:2) TO
+                       WS-BAJA-COMPACTA(5:2)
+                   MOVE WK-CLI-FECHA-DE-BAJA(9:2) TO
+                       WS-BAJA-COMPACTA(7:2)
+                   COMPUTE WS-TEST-RESULTADO =
+                       FUNCTION TEST-DATE-YYYYMMDD(WS-BAJA-COMPACTA)
+                   IF WS-TEST-RESULTADO = ZEROS
+                       IF WS-ALTA-OK
+                          AND WS-BAJA-COMPACTA < WS-ALTA-COMPACTA
+                           MOVE 'FECHA_DE_BAJA ANTERIOR A FECHA_DE_ALTA'
+                               TO WS-MOTIVO
+                       ELSE
+                           SET WS-BAJA-OK TO TRUE
+                       END-IF
+                   ELSE
+                       MOVE 'FECHA_DE_BAJA NO ES CALENDARIO VALIDO' TO
+                           WS-MOTIVO
+                   END-IF
+               ELSE
+                   MOVE
+                       'FECHA_DE_BAJA NO RESPETA FORMATO AAAA-MM-DD'
+                       TO WS-MOTIVO
+               END-IF
+           END-IF
+           IF NOT WS-BAJA-OK
+               PERFORM 3000-INFORMAR-EXCEPCION
+           END-IF.
+
+       3000-INFORMAR-EXCEPCION.
+           ADD 1 TO WS-CANT-EXCEPCIONES
+           STRING 'DOC=' WK-CLI-TIPO-DOCUMENTO ' '
+                  WK-CLI-NRO-DOCUMENTO
+                  ' SEC=' WK-CLI-NRO-SEC
+                  ' NOV=' WK-CLI-TIPO-NOVEDAD
+                  ' MOTIVO=' WS-MOTIVO
+                  DELIMITED BY SIZE INTO WK-CLIFEXCP-LINEA
+           WRITE WK-CLIFEXCP-LINEA
+           IF WS-FS-CLIFEXCP NOT = '00'
+               DISPLAY 'CLIFECHA - ERROR AL ESCRIBIR CLIFEXCP FS='
+                       WS-FS-CLIFEXCP
+           END-IF.
+
+       9000-FINALIZAR.
+           CLOSE TBVCLIEN-FILE
+                 CLIFEXCP-FILE.
