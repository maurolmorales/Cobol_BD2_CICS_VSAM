@@ -0,0 +1,31 @@
+      *    CLISEQ
+      ******************************************************************
+      * COPY DE ARCHIVO DE CONTADORES DE SECUENCIA VSAM                *
+      * LARGO REGISTRO 22 BYTES                                        *
+      * KEY (1,11)                                                     *
+      *  NRO_DOCUMENTO                                                 *
+      * CONTADOR VIGENTE DE WK-CLI-NRO-SEC (CP-TBVCLIEN, PGM_27S) POR  *
+      * NRO_DOCUMENTO, MAS EL ESTADO DE VIDA VIGENTE DEL CLIENTE PARA  *
+      * VALIDAR EL CICLO AL/BA/MO SIN RELEER TBVCLIEN COMPLETO.        *
+      ******************************************************************
+       01  WK-CLISEQ.
+      *    *************************************************************
+      *                       NRO_DOCUMENTO
+           10 WK-SEQ-NRO-DOCUMENTO
+              PIC  9(11).
+      *    *************************************************************
+      *                       ULTIMA_SECUENCIA_ASIGNADA
+           10 WK-SEQ-ULTIMA-SEC    PIC  9(2).
+      *    *************************************************************
+      *                       NRO_CLIENTE ASIGNADO EN EL ALTA
+           10 WK-SEQ-NRO-CLIENTE   PIC  9(5).
+      *    *************************************************************
+      *                       TIPO_DOCUMENTO (COPIA PARA RE-ARMAR CLAVE)
+           10 WK-SEQ-TIPO-DOCUMENTO
+              PIC X(2).
+      *    *************************************************************
+      *                       ULTIMO_TIPO_NOVEDAD APLICADO
+      *    VALIDOS = AL; BA; MO -- REFLEJA EL ESTADO DE VIDA VIGENTE
+           10 WK-SEQ-ULTIMO-TIPO-NOV
+              PIC X(2).
+      ******************************************************************
