@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLINOVAL.
+      ******************************************************************
+      * PGM_27T - CLINOVAL                                             *
+      * MOTOR DE CICLO DE VIDA DE NOVEDADES DE TBVCLIEN (CP-TBVCLIEN). *
+      * VALIDA Y ARMA EL REGISTRO DE SALIDA PARA TIPO_NOVEDAD AL/BA/MO *
+      * SEGUN EL CONTADOR DE SECUENCIA VIGENTE (CP-CLISEQ, PGM_27T).   *
+      * SUBPROGRAMA DE CALCULO PURO -- NO ABRE ARCHIVOS. EL PROGRAMA   *
+      * LLAMADOR (PGM_27U - CLICARGA) ES RESPONSABLE DE TODA LA E/S    *
+      * CONTRA TBVCLIEN Y CLISEQ.                                      *
+      *                                                                *
+      * CODIGOS DE RETORNO (LK-RETURN-CODE)                            *
+      *   00 = PROCESADA OK                                            *
+      *   10 = TIPO_NOVEDAD INVALIDO (NO ES AL/BA/MO)                  *
+      *   20 = BA SIN ALTA PREVIA PARA EL NRO_DOCUMENTO                *
+      *   21 = BA SOBRE UN CLIENTE YA DADO DE BAJA                     *
+      *   22 = MO SIN ALTA PREVIA PARA EL NRO_DOCUMENTO                *
+      *   23 = MO SOBRE UN CLIENTE YA DADO DE BAJA                     *
+      *   24 = AL DUPLICADA (EL NRO_DOCUMENTO YA TIENE ALTA)           *
+      *   25 = MO INTENTA MODIFICAR UN CAMPO CLAVE/PROTEGIDO           *
+      *   30 = NRO_SECUENCIA AGOTADO (99) PARA EL NRO_DOCUMENTO        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NRO-SEC-NUM          PIC 9(2).
+       LINKAGE SECTION.
+      *    NOVEDAD RECIBIDA DESDE EL ARCHIVO DE TRANSACCIONES
+           COPY CP-TBVCLIEN REPLACING WK-TBCLIE BY LK-NOVEDAD-ENTRADA.
+      *    ULTIMO REGISTRO VIGENTE DE TBVCLIEN PARA ESE NRO_DOCUMENTO
+      *    (ESPACIOS/CEROS SI LK-EXISTE-CLISEQ = 'N')
+           COPY CP-TBVCLIEN REPLACING WK-TBCLIE BY LK-REGISTRO-VIGENTE.
+      *    CONTADOR DE SECUENCIA VIGENTE PARA EL NRO_DOCUMENTO
+           COPY CP-CLISEQ    REPLACING WK-CLISEQ BY LK-CLISEQ.
+       01  LK-EXISTE-CLISEQ        PIC X.
+           88  LK-CLISEQ-EXISTE    VALUE 'S'.
+           88  LK-CLISEQ-NO-EXISTE VALUE 'N'.
+      *    REGISTRO ARMADO LISTO PARA GRABAR EN TBVCLIEN
+           COPY CP-TBVCLIEN REPLACING WK-TBCLIE BY LK-REGISTRO-SALIDA.
+      *    VER TABLA DE CODIGOS MAS ARRIBA
+       01  LK-RETURN-CODE          PIC 9(2).
+       PROCEDURE DIVISION USING LK-NOVEDAD-ENTRADA
+                                 LK-REGISTRO-VIGENTE
+                                 LK-CLISEQ
+                                 LK-EXISTE-CLISEQ
+                                 LK-REGISTRO-SALIDA
+                                 LK-RETURN-CODE.
+       0000-PRINCIPAL.
+           MOVE ZEROS              TO LK-RETURN-CODE
+           MOVE LK-NOVEDAD-ENTRADA TO LK-REGISTRO-SALIDA
+           EVALUATE WK-CLI-TIPO-NOVEDAD OF LK-NOVEDAD-ENTRADA
+               WHEN 'AL'
+                   PERFORM 1000-PROCESAR-ALTA
+               WHEN 'BA'
+                   PERFORM 2000-PROCESAR-BAJA
+               WHEN 'MO'
+                   PERFORM 3000-PROCESAR-MODIFICACION
+               WHEN OTHER
+                   MOVE 10 TO LK-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-PROCESAR-ALTA.
+           IF LK-CLISEQ-EXISTE
+               MOVE 24 TO LK-RETURN-CODE
+           ELSE
+               MOVE 1  TO WS-NRO-SEC-NUM
+               MOVE WS-NRO-SEC-NUM TO
+                   WK-CLI-NRO-SEC OF LK-REGISTRO-SALIDA
+               MOVE SPACES TO
+                   WK-CLI-FECHA-DE-BAJA OF LK-REGISTRO-SALIDA
+               MOVE WK-CLI-TIPO-DOCUMENTO OF LK-NOVEDAD-ENTRADA
+                                          TO WK-SEQ-TIPO-DOCUMENTO
+               MOVE WK-CLI-NRO-DOCUMENTO OF LK-NOVEDAD-ENTRADA
+                                          TO WK-SEQ-NRO-DOCUMENTO
+               MOVE WS-NRO-SEC-NUM        TO WK-SEQ-ULTIMA-SEC
+               MOVE WK-CLI-NRO-CLIENTE OF LK-NOVEDAD-ENTRADA
+                                          TO WK-SEQ-NRO-CLIENTE
+               MOVE 'AL'                  TO WK-SEQ-ULTIMO-TIPO-NOV
+           END-IF.
+
+       2000-PROCESAR-BAJA.
+           IF LK-CLISEQ-NO-EXISTE
+               MOVE 20 TO LK-RETURN-CODE
+           ELSE
+               IF WK-SEQ-ULTIMO-TIPO-NOV = 'BA'
+                   MOVE 21 TO LK-RETURN-CODE
+               ELSE
+                   IF WK-SEQ-ULTIMA-SEC >= 99
+                       MOVE 30 TO LK-RETURN-CODE
+                   ELSE
+                       COMPUTE WS-NRO-SEC-NUM = WK-SEQ-ULTIMA-SEC + 1
+                       MOVE LK-REGISTRO-VIGENTE TO LK-REGISTRO-SALIDA
+                       MOVE 'BA' TO
+                           WK-CLI-TIPO-NOVEDAD OF LK-REGISTRO-SALIDA
+                       MOVE WS-NRO-SEC-NUM TO
+                           WK-CLI-NRO-SEC OF LK-REGISTRO-SALIDA
+                       MOVE WK-CLI-FECHA-DE-BAJA OF LK-NOVEDAD-ENTRADA
+                         TO WK-CLI-FECHA-DE-BAJA OF LK-REGISTRO-SALIDA
+                       MOVE WS-NRO-SEC-NUM TO WK-SEQ-ULTIMA-SEC
+                       MOVE 'BA'           TO WK-SEQ-ULTIMO-TIPO-NOV
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-PROCESAR-MODIFICACION.
+           IF LK-CLISEQ-NO-EXISTE
+               MOVE 22 TO LK-RETURN-CODE
+           ELSE
+               IF WK-SEQ-ULTIMO-TIPO-NOV = 'BA'
+                   MOVE 23 TO LK-RETURN-CODE
+               ELSE
+                   PERFORM 3100-VALIDAR-CAMPOS-PROTEGIDOS
+                   IF LK-RETURN-CODE = ZEROS
+                       PERFORM 3200-APLICAR-MODIFICACION
+                   END-IF
+               END-IF
+           END-IF.
+
+       3100-VALIDAR-CAMPOS-PROTEGIDOS.
+      *    UNA MO SOLO PUEDE VIAJAR CON ESPACIOS/CEROS EN LOS CAMPOS
+      *    CLAVE O DE IDENTIDAD, O CON EL MISMO VALOR YA VIGENTE.
+           IF WK-CLI-TIPO-DOCUMENTO OF LK-NOVEDAD-ENTRADA NOT = SPACES
+              AND WK-CLI-TIPO-DOCUMENTO OF LK-NOVEDAD-ENTRADA NOT =
+                  WK-CLI-TIPO-DOCUMENTO OF LK-REGISTRO-VIGENTE
+               MOVE 25 TO LK-RETURN-CODE
+           END-IF
+           IF LK-RETURN-CODE = ZEROS
+              AND WK-CLI-NRO-DOCUMENTO OF LK-NOVEDAD-ENTRADA NOT = ZEROS
+              AND WK-CLI-NRO-DOCUMENTO OF LK-NOVEDAD-ENTRADA NOT =
+                  WK-CLI-NRO-DOCUMENTO OF LK-REGISTRO-VIGENTE
+               MOVE 25 TO LK-RETURN-CODE
+           END-IF
+           IF LK-RETURN-CODE = ZEROS
+              AND WK-CLI-NRO-CLIENTE OF LK-NOVEDAD-ENTRADA NOT = ZEROS
+              AND WK-CLI-NRO-CLIENTE OF LK-NOVEDAD-ENTRADA NOT =
+                  WK-CLI-NRO-CLIENTE OF LK-REGISTRO-VIGENTE
+               MOVE 25 TO LK-RETURN-CODE
+           END-IF.
+
+       3200-APLICAR-MODIFICACION.
+           IF WK-SEQ-ULTIMA-SEC >= 99
+               MOVE 30 TO LK-RETURN-CODE
+           ELSE
+               COMPUTE WS-NRO-SEC-NUM = WK-SEQ-ULTIMA-SEC + 1
+               MOVE LK-REGISTRO-VIGENTE TO LK-REGISTRO-SALIDA
+               MOVE 'MO' TO WK-CLI-TIPO-NOVEDAD OF LK-REGISTRO-SALIDA
+               MOVE WS-NRO-SEC-NUM TO
+                   WK-CLI-NRO-SEC OF LK-REGISTRO-SALIDA
+               IF WK-CLI-DOMICILIO OF LK-NOVEDAD-ENTRADA NOT = SPACES
+                   MOVE WK-CLI-DOMICILIO OF LK-NOVEDAD-ENTRADA TO
+                        WK-CLI-DOMICILIO OF LK-REGISTRO-SALIDA
+               END-IF
+               IF WK-CLI-CIUDAD OF LK-NOVEDAD-ENTRADA NOT = SPACES
+                   MOVE WK-CLI-CIUDAD OF LK-NOVEDAD-ENTRADA TO
+                        WK-CLI-CIUDAD OF LK-REGISTRO-SALIDA
+               END-IF
+               IF WK-CLI-CODIGO-POSTAL OF LK-NOVEDAD-ENTRADA
+                  NOT = SPACES
+                   MOVE WK-CLI-CODIGO-POSTAL OF LK-NOVEDAD-ENTRADA TO
+                        WK-CLI-CODIGO-POSTAL OF LK-REGISTRO-SALIDA
+               END-IF
+               IF WK-CLI-CORREO-ELECTRONICO OF LK-NOVEDAD-ENTRADA
+                  NOT = SPACES
+                   MOVE WK-CLI-CORREO-ELECTRONICO OF LK-NOVEDAD-ENTRADA
+                     TO WK-CLI-CORREO-ELECTRONICO OF LK-REGISTRO-SALIDA
+               END-IF
+               IF WK-CLI-ESTADO-CIVIL OF LK-NOVEDAD-ENTRADA NOT = SPACES
+                   MOVE WK-CLI-ESTADO-CIVIL OF LK-NOVEDAD-ENTRADA TO
+                        WK-CLI-ESTADO-CIVIL OF LK-REGISTRO-SALIDA
+               END-IF
+               IF WK-CLI-NACIONALIDAD OF LK-NOVEDAD-ENTRADA NOT = SPACES
+                   MOVE WK-CLI-NACIONALIDAD OF LK-NOVEDAD-ENTRADA TO
+                        WK-CLI-NACIONALIDAD OF LK-REGISTRO-SALIDA
+               END-IF
+               MOVE WS-NRO-SEC-NUM TO WK-SEQ-ULTIMA-SEC
+               MOVE 'MO'           TO WK-SEQ-ULTIMO-TIPO-NOV
+           END-IF.
