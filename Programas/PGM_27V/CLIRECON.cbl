@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIRECON.
+      ******************************************************************
+      * PGM_27V - CLIRECON                                             *
+      * RECONCILIACION NOCTURNA DE INTEGRIDAD REFERENCIAL ENTRE        *
+      * TBVCLIEN (PGM_27S) Y CUENTAS, A TRAVES DE NRO_CLIENTE.         *
+      *                                                                *
+      * PASADA 1 (TBVCLIEN -> CUENTAS): POR CADA DOCUMENTO VIGENTE DE  *
+      * CLISEQ (PGM_27T/CP-CLISEQ, UNA FILA POR NRO_CLIENTE DADO DE    *
+      * ALTA) SE BUSCA AL MENOS UNA CUENTA CON ESE NRO_CLIENTE.        *
+      *                                                                *
+      * PASADA 2 (CUENTAS -> TBVCLIEN): POR CADA CUENTA SE BUSCA EL    *
+      * CLIENTE EN CLISEQ; SE INFORMA TANTO LA CUENTA HUERFANA (SIN    *
+      * NINGUN CLIENTE) COMO LA CUENTA ABIERTA CONTRA UN CLIENTE YA    *
+      * DADO DE BAJA (ULTIMO_TIPO_NOVEDAD = BA).                       *
+      *                                                                *
+      * CLISEQ SE USA COMO FUENTE DE CLIENTES VIGENTES EN LUGAR DE     *
+      * RELEER TBVCLIEN COMPLETO PORQUE YA ES, POR DISENO, UNA FILA    *
+      * POR NRO_DOCUMENTO/NRO_CLIENTE CON EL ULTIMO ESTADO APLICADO.   *
+      *                                                                *
+      * CLISEQ SOLO TIENE CLAVE PRIMARIA POR NRO_DOCUMENTO (ASI LA     *
+      * DEFINEN CLICARGA/CLISECA/CLISECW/CLIDEMO, QUE SON QUIENES LA   *
+      * GRABAN); BUSCAR UN CLIENTE POR NRO_CLIENTE EN LA PASADA 2 SE   *
+      * HACE POR RECORRIDO SECUENCIAL, NO POR UNA ALTERNATE KEY QUE    *
+      * ESTOS PROGRAMAS NUNCA CONSTRUYEN SOBRE EL ARCHIVO FISICO.      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLISEQ-FILE ASSIGN TO "CLISEQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-SEQ-NRO-DOCUMENTO
+               FILE STATUS IS WS-FS-CLISEQ.
+
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-CTA-NRO-CUENTA
+               ALTERNATE RECORD KEY IS WK-CTA-NRO-CLIENTE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FS-CUENTAS.
+
+           SELECT CLIRECRPT-FILE ASSIGN TO "CLIRECRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIRECRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLISEQ-FILE.
+           COPY CP-CLISEQ.
+
+       FD  CUENTAS-FILE.
+           COPY CP-CUENTAS.
+
+       FD  CLIRECRPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WK-CLIRECRPT-LINEA             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLISEQ                   PIC XX.
+           88  FS-OK-CLISEQ               VALUE '00'.
+           88  FS-EOF-CLISEQ              VALUE '10'.
+           88  FS-NOTFOUND-CLISEQ         VALUE '23'.
+       01  WS-FS-CUENTAS                  PIC XX.
+           88  FS-OK-CUENTAS              VALUE '00'.
+           88  FS-EOF-CUENTAS             VALUE '10'.
+           88  FS-NOTFOUND-CUENTAS        VALUE '23'.
+       01  WS-FS-CLIRECRPT                PIC XX.
+
+       01  WS-EOF-CLISEQ                  PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-CLISEQ       VALUE 'S'.
+       01  WS-EOF-CUENTAS                 PIC X VALUE 'N'.
+           88  WS-NO-HAY-MAS-CUENTAS      VALUE 'S'.
+       01  WS-FIN-BUSQUEDA-CLISEQ         PIC X.
+           88  WS-FIN-BUSQUEDA            VALUE 'S'.
+       01  WS-CLIENTE-HALLADO-SW          PIC X.
+           88  WS-CLIENTE-HALLADO         VALUE 'S' FALSE 'N'.
+
+       01  WS-CANT-CLIENTES               PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-CLIENTES-SIN-CUENTA    PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-CUENTAS                PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-CUENTAS-HUERFANAS      PIC 9(8) VALUE ZEROS.
+       01  WS-CANT-CUENTAS-CLIENTE-BAJA   PIC 9(8) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-RECONCILIAR-CLISEQ-CONTRA-CUENTAS
+           PERFORM 3000-RECONCILIAR-CUENTAS-CONTRA-CLISEQ
+           DISPLAY 'CLIRECON - CLIENTES ' WS-CANT-CLIENTES
+                   ' SIN CUENTA ' WS-CANT-CLIENTES-SIN-CUENTA
+           DISPLAY 'CLIRECON - CUENTAS ' WS-CANT-CUENTAS
+                   ' HUERFANAS ' WS-CANT-CUENTAS-HUERFANAS
+                   ' CON CLIENTE DADO DE BAJA '
+                   WS-CANT-CUENTAS-CLIENTE-BAJA
+           PERFORM 9000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR.
+           OPEN INPUT CLISEQ-FILE
+           IF WS-FS-CLISEQ NOT = '00'
+               DISPLAY 'CLIRECON - ERROR AL ABRIR CLISEQ FS='
+                       WS-FS-CLISEQ
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT CUENTAS-FILE
+           IF WS-FS-CUENTAS NOT = '00'
+               DISPLAY 'CLIRECON - ERROR AL ABRIR CUENTAS FS='
+                       WS-FS-CUENTAS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CLIRECRPT-FILE
+           IF WS-FS-CLIRECRPT NOT = '00'
+               DISPLAY 'CLIRECON - ERROR AL ABRIR CLIRECRPT FS='
+                       WS-FS-CLIRECRPT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2000-RECONCILIAR-CLISEQ-CONTRA-CUENTAS.
+           MOVE ZEROS TO WK-SEQ-NRO-DOCUMENTO
+           START CLISEQ-FILE KEY IS GREATER THAN OR EQUAL
+               WK-SEQ-NRO-DOCUMENTO
+               INVALID KEY
+                   SET WS-NO-HAY-MAS-CLISEQ TO TRUE
+           END-START
+           PERFORM UNTIL WS-NO-HAY-MAS-CLISEQ
+               READ CLISEQ-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-CLISEQ TO TRUE
+                   NOT AT END
+                       PERFORM 2100-VALIDAR-CLIENTE-TIENE-CUENTA
+               END-READ
+           END-PERFORM.
+
+       2100-VALIDAR-CLIENTE-TIENE-CUENTA.
+           ADD 1 TO WS-CANT-CLIENTES
+           MOVE WK-SEQ-NRO-CLIENTE TO WK-CTA-NRO-CLIENTE
+           READ CUENTAS-FILE KEY IS WK-CTA-NRO-CLIENTE
+               INVALID KEY
+                   ADD 1 TO WS-CANT-CLIENTES-SIN-CUENTA
+                   STRING 'CLIENTE=' WK-SEQ-NRO-CLIENTE
+                          ' DOCUMENTO=' WK-SEQ-NRO-DOCUMENTO
+                          ' SIN CUENTA ASOCIADA'
+                          DELIMITED BY SIZE INTO WK-CLIRECRPT-LINEA
+                   WRITE WK-CLIRECRPT-LINEA
+                   IF WS-FS-CLIRECRPT NOT = '00'
+                       DISPLAY 'CLIRECON - ERROR AL ESCRIBIR CLIRECRPT '
+                               'FS=' WS-FS-CLIRECRPT
+                   END-IF
+           END-READ.
+
+       3000-RECONCILIAR-CUENTAS-CONTRA-CLISEQ.
+           MOVE ZEROS TO WK-CTA-NRO-CUENTA
+           START CUENTAS-FILE KEY IS GREATER THAN OR EQUAL
+               WK-CTA-NRO-CUENTA
+               INVALID KEY
+                   SET WS-NO-HAY-MAS-CUENTAS TO TRUE
+           END-START
+           PERFORM UNTIL WS-NO-HAY-MAS-CUENTAS
+               READ CUENTAS-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-HAY-MAS-CUENTAS TO TRUE
+                   NOT AT END
+                       PERFORM 3100-VALIDAR-CUENTA-TIENE-CLIENTE
+               END-READ
+           END-PERFORM.
+
+       3100-VALIDAR-CUENTA-TIENE-CLIENTE.
+           ADD 1 TO WS-CANT-CUENTAS
+           PERFORM 3110-BUSCAR-CLIENTE-EN-CLISEQ
+           IF NOT WS-CLIENTE-HALLADO
+               ADD 1 TO WS-CANT-CUENTAS-HUERFANAS
+               STRING 'CUENTA=' WK-CTA-NRO-CUENTA
+                      ' CLIENTE=' WK-CTA-NRO-CLIENTE
+                      ' HUERFANA, SIN CLIENTE EN TBVCLIEN'
+                      DELIMITED BY SIZE INTO WK-CLIRECRPT-LINEA
+               WRITE WK-CLIRECRPT-LINEA
+               IF WS-FS-CLIRECRPT NOT = '00'
+                   DISPLAY 'CLIRECON - ERROR AL ESCRIBIR CLIRECRPT '
+                           'FS=' WS-FS-CLIRECRPT
+               END-IF
+           ELSE
+               IF WK-SEQ-ULTIMO-TIPO-NOV = 'BA'
+                  AND WK-CTA-ESTA-ABIERTA
+                   ADD 1 TO WS-CANT-CUENTAS-CLIENTE-BAJA
+                   STRING 'CUENTA=' WK-CTA-NRO-CUENTA
+                          ' CLIENTE=' WK-CTA-NRO-CLIENTE
+                          ' ABIERTA PERO CLIENTE DADO DE BAJA'
+                          DELIMITED BY SIZE
+                          INTO WK-CLIRECRPT-LINEA
+                   WRITE WK-CLIRECRPT-LINEA
+                   IF WS-FS-CLIRECRPT NOT = '00'
+                       DISPLAY 'CLIRECON - ERROR AL ESCRIBIR CLIRECRPT '
+                               'FS=' WS-FS-CLIRECRPT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    CLISEQ SOLO TIENE CLAVE PRIMARIA POR NRO_DOCUMENTO; BUSCAR
+      *    UN NRO_CLIENTE REQUIERE RECORRERLA SECUENCIALMENTE DESDE EL
+      *    PRINCIPIO (VER COMENTARIO DE CABECERA).
+       3110-BUSCAR-CLIENTE-EN-CLISEQ.
+           MOVE ZEROS TO WK-SEQ-NRO-DOCUMENTO
+           SET WS-CLIENTE-HALLADO TO FALSE
+           MOVE 'N' TO WS-FIN-BUSQUEDA-CLISEQ
+           START CLISEQ-FILE KEY IS GREATER THAN OR EQUAL
+               WK-SEQ-NRO-DOCUMENTO
+               INVALID KEY
+                   SET WS-FIN-BUSQUEDA TO TRUE
+           END-START
+           PERFORM UNTIL WS-FIN-BUSQUEDA OR WS-CLIENTE-HALLADO
+               READ CLISEQ-FILE NEXT RECORD
+                   AT END
+                       SET WS-FIN-BUSQUEDA TO TRUE
+                   NOT AT END
+                       IF WK-SEQ-NRO-CLIENTE = WK-CTA-NRO-CLIENTE
+                           SET WS-CLIENTE-HALLADO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       9000-FINALIZAR.
+           CLOSE CLISEQ-FILE
+                 CUENTAS-FILE
+                 CLIRECRPT-FILE.
