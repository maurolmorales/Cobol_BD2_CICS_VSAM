@@ -0,0 +1,33 @@
+      *    CUENTAS
+      ******************************************************************
+      * COPY DE ARCHIVO DE CUENTAS VSAM                                *
+      * INTEGRIDAD REFERENCIAL CON TBVCLIEN A TRAVES DE NRO_CLIENTE    *
+      * (VER PGM_27S/CP-TBVCLIEN Y LA RECONCILIACION PGM_27V/CLIRECON) *
+      * ORGANIZACION INDEXADA. KEY (1,10) = NRO_CUENTA                 *
+      ******************************************************************
+       01  WK-CUENTAS.
+      *    *************************************************************
+      *                       NRO_CUENTA (CLAVE PRIMARIA)
+           10 WK-CTA-NRO-CUENTA           PIC 9(10).
+      *    *************************************************************
+      *                       NRO_CLIENTE -- VER WK-CLI-NRO-CLIENTE
+      *    DE CP-TBVCLIEN (PGM_27S)
+           10 WK-CTA-NRO-CLIENTE          PIC 9(5).
+      *    *************************************************************
+      *                       TIPO_CUENTA
+      *    VALIDOS: CA (CAJA DE AHORRO); CC (CUENTA CORRIENTE)
+           10 WK-CTA-TIPO-CUENTA          PIC X(2).
+      *    *************************************************************
+      *                       ESTADO_CUENTA
+      *    VALIDOS: AB (ABIERTA); CE (CERRADA)
+           10 WK-CTA-ESTADO               PIC X(2).
+              88 WK-CTA-ESTA-ABIERTA      VALUE 'AB'.
+              88 WK-CTA-ESTA-CERRADA      VALUE 'CE'.
+      *    *************************************************************
+      *                       FECHA_APERTURA (FORMATO AAAA-MM-DD)
+           10 WK-CTA-FECHA-APERTURA       PIC X(10).
+      *    *************************************************************
+      *                       FECHA_CIERRE (FORMATO AAAA-MM-DD,
+      *                       ESPACIOS SI LA CUENTA SIGUE ABIERTA)
+           10 WK-CTA-FECHA-CIERRE         PIC X(10).
+      ******************************************************************
