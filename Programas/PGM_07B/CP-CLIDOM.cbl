@@ -0,0 +1,36 @@
+      *    CLIDOM
+      ******************************************************************
+      * COPY DE ARCHIVO MAESTRO DE VALORES DE DOMINIO (PGM_07B)        *
+      * REEMPLAZA LOS COMENTARIOS DE "VALIDOS: ..." QUE ANTES VIVIAN   *
+      * SUELTOS EN WS-REG-CLICOB (PGM_07A) POR UN ARCHIVO CONSULTABLE  *
+      * -- UN REGISTRO POR CADA CODIGO VALIDO DE CADA DOMINIO (TIPO DE *
+      * DOCUMENTO, ESTADO CIVIL, SEXO, ETC). AGREGAR UN VALOR NUEVO ES *
+      * UNA ALTA EN ESTE ARCHIVO, NO UN CAMBIO DE PROGRAMA.            *
+      * ORGANIZACION INDEXADA. KEY (1,16) = DOMINIO; CODIGO            *
+      ******************************************************************
+       01  WK-CLIDOM.
+      *    *************************************************************
+      *                       CLAVE PRIMARIA -- KEY (1,16)
+           10 WK-DOM-CLAVE.
+      *    *************************************************************
+      *                       DOMINIO
+      *    VALIDOS: TIPDOC (TIPO DE DOCUMENTO); ESTCIV (ESTADO CIVIL);
+      *             SEXO (SEXO)
+              15 WK-DOM-DOMINIO           PIC X(6).
+      *    *************************************************************
+      *                       CODIGO (VALOR DENTRO DEL DOMINIO)
+      *    EJ. DOMINIO=TIPDOC CODIGO=DU/PA/PE/CI
+      *        DOMINIO=ESTCIV CODIGO=SOLTERO/VIUDO
+      *        DOMINIO=SEXO   CODIGO=F/M/O
+              15 WK-DOM-CODIGO            PIC X(10).
+      *    *************************************************************
+      *                       DESCRIPCION DEL CODIGO
+           10 WK-DOM-DESCRIPCION          PIC X(30).
+      *    *************************************************************
+      *                       VIGENTE
+      *    VALIDOS: S (VIGENTE, SE PUEDE SEGUIR USANDO EN ALTAS NUEVAS);
+      *             N (DADO DE BAJA, SOLO QUEDA POR HISTORIA)
+           10 WK-DOM-VIGENTE              PIC X.
+              88 WK-DOM-ES-VIGENTE        VALUE 'S'.
+              88 WK-DOM-ES-BAJA           VALUE 'N'.
+      ******************************************************************
