@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIDOMI.
+      ******************************************************************
+      * PGM_07B - CLIDOMI                                              *
+      * CARGA INICIAL (SEED) DEL MAESTRO DE DOMINIOS CP-CLIDOM CON LOS *
+      * VALORES QUE ANTES VIVIAN COMO COMENTARIOS SUELTOS EN           *
+      * WS-REG-CLICOB (PGM_07A/CLICOB). SE CORRE UNA SOLA VEZ AL       *
+      * PONER EN MARCHA EL ARCHIVO (O DE NUEVO SI SE REARMA DESDE      *
+      * CERO); ALTAS DE VALORES NUEVOS SE HACEN DESPUES DIRECTAMENTE   *
+      * CONTRA EL ARCHIVO, NO REEJECUTANDO ESTE PROGRAMA.              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIDOM-FILE ASSIGN TO "CLIDOM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WK-DOM-CLAVE
+               FILE STATUS IS WS-FS-CLIDOM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIDOM-FILE.
+           COPY CP-CLIDOM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLIDOM                  PIC XX.
+           88  FS-OK-CLIDOM              VALUE '00'.
+       01  WS-CANT-SEMBRADOS             PIC 9(4) VALUE ZEROS.
+
+      *    *************************************************************
+      *    TABLA DE VALORES SEMILLA -- DOMINIO; CODIGO; DESCRIPCION
+      *    TIPDOC Y ESTCIV TOMADOS DE LOS COMENTARIOS "VALIDOS: ..." DE
+      *    WS-REG-CLICOB (PGM_07A). EL CRUCE ESTCIV (PALABRA) CONTRA
+      *    LOS CODIGOS DE 2 LETRAS DE TBVCLIEN LO RESUELVE EL PGM_07C
+      *    (CP-CRUCEEC / CLIESTC).
+       01  WS-TABLA-SEMILLA.
+           05 FILLER PIC X(46) VALUE
+              'TIPDOCDU        DOCUMENTO UNICO               '.
+           05 FILLER PIC X(46) VALUE
+              'TIPDOCPA        PASAPORTE                     '.
+           05 FILLER PIC X(46) VALUE
+              'TIPDOCPE        PERMISO ESPECIAL              '.
+           05 FILLER PIC X(46) VALUE
+              'TIPDOCCI        CEDULA DE IDENTIDAD           '.
+           05 FILLER PIC X(46) VALUE
+              'ESTCIVSOLTERO   SOLTERO                       '.
+           05 FILLER PIC X(46) VALUE
+              'ESTCIVVIUDO     VIUDO                         '.
+           05 FILLER PIC X(46) VALUE
+              'SEXO  F         FEMENINO                      '.
+           05 FILLER PIC X(46) VALUE
+              'SEXO  M         MASCULINO                     '.
+           05 FILLER PIC X(46) VALUE
+              'SEXO  O         OTRO                          '.
+       01  FILLER REDEFINES WS-TABLA-SEMILLA.
+           05 WS-SEMILLA OCCURS 9 TIMES.
+              10 WS-SEM-DOMINIO          PIC X(6).
+              10 WS-SEM-CODIGO           PIC X(10).
+              10 WS-SEM-DESCRIPCION      PIC X(30).
+
+       01  WS-IX                         PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           OPEN OUTPUT CLIDOM-FILE
+           IF WS-FS-CLIDOM NOT = '00'
+               DISPLAY 'CLIDOMI - ERROR AL ABRIR CLIDOM FS='
+                       WS-FS-CLIDOM
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > 9
+               MOVE WS-SEM-DOMINIO(WS-IX)     TO WK-DOM-DOMINIO
+               MOVE WS-SEM-CODIGO(WS-IX)      TO WK-DOM-CODIGO
+               MOVE WS-SEM-DESCRIPCION(WS-IX) TO WK-DOM-DESCRIPCION
+               SET WK-DOM-ES-VIGENTE TO TRUE
+               WRITE WK-CLIDOM
+                   INVALID KEY
+                       DISPLAY 'CLIDOMI - ERROR AL GRABAR DOMINIO '
+                               WK-DOM-DOMINIO ' CODIGO ' WK-DOM-CODIGO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CANT-SEMBRADOS
+               END-WRITE
+           END-PERFORM
+           DISPLAY 'CLIDOMI - VALORES DE DOMINIO CARGADOS: '
+                   WS-CANT-SEMBRADOS
+           CLOSE CLIDOM-FILE
+           GOBACK.
