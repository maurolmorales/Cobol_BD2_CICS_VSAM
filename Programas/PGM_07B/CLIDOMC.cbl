@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIDOMC.
+      ******************************************************************
+      * PGM_07B - CLIDOMC                                              *
+      * SUBPROGRAMA DE CONSULTA DEL MAESTRO DE DOMINIOS (CP-CLIDOM).   *
+      * CUALQUIER PROGRAMA DE INTAKE/VALIDACION LO INVOCA PARA SABER   *
+      * SI UN CODIGO ES VALIDO DENTRO DE UN DOMINIO (TIPDOC, ESTCIV,   *
+      * SEXO, ETC) EN LUGAR DE TENER LOS VALORES HARDCODEADOS.         *
+      * MANTIENE EL ARCHIVO ABIERTO ENTRE LLAMADAS (OPEN EN LA PRIMERA *
+      * INVOCACION) PARA NO PAGAR EL COSTO DE OPEN/CLOSE POR CONSULTA. *
+      * EL LLAMADOR PUEDE CERRARLO EXPLICITAMENTE AL TERMINAR (VER     *
+      * LK-DOM-ACCION = 'FIN').                                        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIDOM-FILE ASSIGN TO "CLIDOM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-DOM-CLAVE
+               FILE STATUS IS WS-FS-CLIDOM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIDOM-FILE.
+           COPY CP-CLIDOM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLIDOM                  PIC XX.
+           88  FS-OK-CLIDOM              VALUE '00'.
+           88  FS-NOTFOUND-CLIDOM        VALUE '23'.
+       01  WS-ARCHIVO-ABIERTO            PIC X VALUE 'N'.
+           88  WS-CLIDOM-ESTA-ABIERTO    VALUE 'S'.
+
+       LINKAGE SECTION.
+      *    *************************************************************
+      *    LK-DOM-ACCION:  'CON' = CONSULTAR CODIGO  |  'FIN' = CERRAR
+       01  LK-DOM-ACCION                 PIC X(3).
+       01  LK-DOM-DOMINIO                PIC X(6).
+       01  LK-DOM-CODIGO                 PIC X(10).
+       01  LK-DOM-DESCRIPCION            PIC X(30).
+       01  LK-DOM-ENCONTRADO             PIC X.
+           88  LK-DOM-CODIGO-VALIDO      VALUE 'S'.
+           88  LK-DOM-CODIGO-INVALIDO    VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-DOM-ACCION
+                                 LK-DOM-DOMINIO
+                                 LK-DOM-CODIGO
+                                 LK-DOM-DESCRIPCION
+                                 LK-DOM-ENCONTRADO.
+       0000-PRINCIPAL.
+           EVALUATE LK-DOM-ACCION
+               WHEN 'FIN'
+                   PERFORM 9000-CERRAR-SI-ABIERTO
+               WHEN OTHER
+                   PERFORM 1000-CONSULTAR
+           END-EVALUATE
+           GOBACK.
+
+       1000-CONSULTAR.
+           IF NOT WS-CLIDOM-ESTA-ABIERTO
+               OPEN INPUT CLIDOM-FILE
+               IF WS-FS-CLIDOM NOT = '00'
+                   DISPLAY 'CLIDOMC - ERROR AL ABRIR CLIDOM FS='
+                           WS-FS-CLIDOM
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               SET WS-CLIDOM-ESTA-ABIERTO TO TRUE
+           END-IF
+           MOVE SPACES TO LK-DOM-DESCRIPCION
+           SET LK-DOM-CODIGO-INVALIDO TO TRUE
+           MOVE LK-DOM-DOMINIO TO WK-DOM-DOMINIO
+           MOVE LK-DOM-CODIGO  TO WK-DOM-CODIGO
+           READ CLIDOM-FILE
+               INVALID KEY
+                   SET LK-DOM-CODIGO-INVALIDO TO TRUE
+               NOT INVALID KEY
+                   IF WK-DOM-ES-VIGENTE
+                       SET LK-DOM-CODIGO-VALIDO TO TRUE
+                       MOVE WK-DOM-DESCRIPCION TO LK-DOM-DESCRIPCION
+                   ELSE
+                       SET LK-DOM-CODIGO-INVALIDO TO TRUE
+                   END-IF
+           END-READ.
+
+       9000-CERRAR-SI-ABIERTO.
+           IF WS-CLIDOM-ESTA-ABIERTO
+               CLOSE CLIDOM-FILE
+               SET WS-ARCHIVO-ABIERTO TO 'N'
+           END-IF.
